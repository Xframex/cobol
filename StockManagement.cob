@@ -6,6 +6,29 @@
        FILE-CONTROL.
            SELECT StockFile ASSIGN TO "Stock.dat"
            ORGANIZATION IS SEQUENTIAL.
+           SELECT ReorderAlert ASSIGN TO "ReorderAlert.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GoodsReceived ASSIGN TO "GoodsReceived.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StockValuation ASSIGN TO "StockValuation.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ManufacturerFile ASSIGN TO "Manufacturer.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExceptionReport ASSIGN TO "StockExceptions.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "StockCheckpoint.Dat".
+           SELECT CourseRequisitions ASSIGN TO "CourseRequisitions.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LowStockWork ASSIGN TO "LowStockWork.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LowStockSortWork ASSIGN TO "LowStockSortWork.Dat".
+           SELECT SortedLowStock ASSIGN TO "SortedLowStock.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PurchaseOrder ASSIGN TO "PurchaseOrder.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ReorderNotification
+               ASSIGN TO "ReorderNotification.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,16 +39,257 @@
            02 QtyInStock    PIC 9(6).
            02 ReorderLevel  PIC 9(6).
            02 ReorderQty    PIC 9(6).
+           02 UnitCost      PIC 9(5)V99.
+
+       FD ReorderAlert.
+       01 ReorderAlertLine  PIC X(60).
+
+       FD StockValuation.
+       01 StockValuationLine  PIC X(60).
+
+       FD ManufacturerFile.
+       01 ManufacturerRec.
+           02 MF-MANF-NUMBER  PIC 9(4).
+           02 MF-MANF-NAME    PIC X(20).
+
+       FD ExceptionReport.
+       01 ExceptionReportLine  PIC X(60).
+
+       FD CheckpointFile.
+       01 CheckpointRec.
+           02 CK-LAST-STOCK-NUMBER  PIC 9(5).
+           02 CK-RECORD-COUNT       PIC 9(7).
+           02 CK-GRAND-VALUATION    PIC 9(8)V99.
+
+       FD GoodsReceived.
+       01 GoodsReceivedRec.
+           02 GR-STOCK-NUMBER  PIC 9(5).
+           02 GR-QTY-RECEIVED  PIC 9(6).
+
+       FD CourseRequisitions.
+       01 CourseRequisitionRec.
+           02 CR-STOCK-NUMBER  PIC 9(5).
+           02 FILLER           PIC X.
+           02 CR-COURSE-CODE   PIC X(5).
+           02 FILLER           PIC X.
+           02 CR-SUGGESTED-QTY PIC 9(6).
+
+       FD LowStockWork.
+       01 LowStockWorkRec.
+           02 LSW-MANF-NUMBER   PIC 9(4).
+           02 LSW-STOCK-NUMBER  PIC 9(5).
+           02 LSW-REORDER-QTY   PIC 9(6).
+
+       SD LowStockSortWork.
+       01 LSSW-Rec.
+           02 LSSW-MANF-NUMBER   PIC 9(4).
+           02 LSSW-STOCK-NUMBER  PIC 9(5).
+           02 LSSW-REORDER-QTY   PIC 9(6).
+
+       FD SortedLowStock.
+       01 SortedLowStockRec.
+           02 SLS-MANF-NUMBER   PIC 9(4).
+           02 SLS-STOCK-NUMBER  PIC 9(5).
+           02 SLS-REORDER-QTY   PIC 9(6).
+
+       FD PurchaseOrder.
+       01 PurchaseOrderLine  PIC X(60).
+
+       FD ReorderNotification.
+       01 ReorderNotificationLine  PIC X(80).
 
        WORKING-STORAGE SECTION.
        77 END-OF-FILE PIC X VALUE 'N'.
 
+       01 RUN-MODE  PIC X VALUE 'L'.
+           88 LISTING-MODE     VALUE 'L' 'l'.
+           88 RECEIPT-MODE     VALUE 'R' 'r'.
+           88 REQUISITION-MODE VALUE 'Q' 'q'.
+
+       01 STOCK-EOF PIC X VALUE 'N'.
+           88 END-OF-STOCK VALUE 'Y'.
+       01 GR-EOF    PIC X VALUE 'N'.
+           88 END-OF-RECEIPTS VALUE 'Y'.
+
+       01 ReorderAlertHeading  PIC X(60)
+           VALUE "Stock Number  Manf QtyInStock ReorderQty Manf Name".
+
+       01 ReorderAlertDetail.
+           02 RA-STOCK-NUMBER  PIC Z(4)9.
+           02 FILLER           PIC X(4)  VALUE SPACES.
+           02 RA-MANF-NUMBER   PIC Z(3)9.
+           02 FILLER           PIC X(4)  VALUE SPACES.
+           02 RA-QTY-IN-STOCK  PIC Z(5)9.
+           02 FILLER           PIC X(4)  VALUE SPACES.
+           02 RA-REORDER-QTY   PIC Z(5)9.
+           02 FILLER           PIC X(4)  VALUE SPACES.
+           02 RA-MANF-NAME     PIC X(20).
+
+       01 ReorderNotificationDetail.
+           02 FILLER               PIC X(21)
+               VALUE "LOW STOCK ALERT: Item".
+           02 FILLER               PIC X(1) VALUE SPACE.
+           02 RN-STOCK-NUMBER      PIC 9(5).
+           02 FILLER               PIC X(10)
+               VALUE " Manf No. ".
+           02 RN-MANF-NUMBER       PIC 9(4).
+           02 FILLER               PIC X(6) VALUE " Qty: ".
+           02 RN-QTY-IN-STOCK      PIC Z(5)9.
+           02 FILLER               PIC X(13)
+               VALUE " Reorder Qty:".
+           02 FILLER               PIC X(1) VALUE SPACE.
+           02 RN-REORDER-QTY       PIC Z(5)9.
+
+       01 MANF-TABLE-MAX    PIC 99 VALUE 50.
+       01 MANF-TABLE-COUNT  PIC 99 VALUE ZERO.
+       01 MANF-EOF          PIC X  VALUE 'N'.
+           88 END-OF-MANF   VALUE 'Y'.
+       01 MANF-IDX          PIC 99 VALUE ZERO.
+       01 WS-MANF-NAME       PIC X(20) VALUE SPACES.
+
+       01 MANF-TABLE.
+           02 MANF-ENTRY OCCURS 50 TIMES.
+               03 MT-MANF-NUMBER  PIC 9(4).
+               03 MT-MANF-NAME    PIC X(20).
+
+       01 StockValuationHeading  PIC X(60)
+           VALUE "Stock Number  QtyInStock   UnitCost   ExtendedValue".
+
+       01 StockValuationDetail.
+           02 SV-STOCK-NUMBER  PIC Z(4)9.
+           02 FILLER           PIC X(4)  VALUE SPACES.
+           02 SV-QTY-IN-STOCK  PIC Z(5)9.
+           02 FILLER           PIC X(3)  VALUE SPACES.
+           02 SV-UNIT-COST     PIC Z(4)9.99.
+           02 FILLER           PIC X(3)  VALUE SPACES.
+           02 SV-EXTENDED      PIC Z(7)9.99.
+
+       01 StockValuationTotalLine.
+           02 FILLER         PIC X(25) VALUE "Total Inventory Value:".
+           02 SV-GRAND-TOTAL PIC Z(7)9.99.
+
+       01 GRAND-VALUATION  PIC 9(8)V99 VALUE ZEROS.
+       01 LINE-EXTENSION   PIC 9(8)V99 VALUE ZEROS.
+
+       01 WS-RECORD-VALID  PIC X VALUE 'Y'.
+           88 RECORD-IS-VALID VALUE 'Y'.
+
+       01 ExceptionHeading PIC X(60)
+           VALUE "Stock Number   Reason".
+
+       01 ExceptionDetail.
+           02 EX-STOCK-NUMBER  PIC Z(4)9.
+           02 FILLER           PIC X(3)  VALUE SPACES.
+           02 EX-REASON        PIC X(45).
+
+       01 CHECKPOINT-INTERVAL          PIC 9(4) VALUE 100.
+       01 RECORDS-SINCE-CHECKPOINT     PIC 9(4) VALUE ZERO.
+       01 TOTAL-RECORDS-READ           PIC 9(7) VALUE ZERO.
+       01 RESTART-STOCK-NUMBER         PIC 9(5) VALUE ZERO.
+       01 RESTART-ANSWER               PIC X    VALUE 'N'.
+           88 RESTART-FROM-CHECKPOINT  VALUE 'Y' 'y'.
+
+       01 REQ-TABLE-MAX      PIC 99 VALUE 50.
+       01 REQ-TABLE-COUNT    PIC 99 VALUE ZERO.
+       01 REQ-EOF            PIC X  VALUE 'N'.
+           88 END-OF-REQUISITIONS VALUE 'Y'.
+       01 REQ-IDX             PIC 99 VALUE ZERO.
+       01 WS-REQ-FOUND         PIC X VALUE 'N'.
+           88 REQUISITION-FOUND VALUE 'Y'.
+       01 WS-REQ-SUGGESTED-QTY PIC 9(6) VALUE ZEROS.
+
+       01 REQUISITION-TABLE.
+           02 REQ-ENTRY OCCURS 50 TIMES.
+               03 RQT-STOCK-NUMBER   PIC 9(5).
+               03 RQT-SUGGESTED-QTY  PIC 9(6).
+
+       01 RECEIPT-TABLE-MAX    PIC 9(4) VALUE 2000.
+       01 RECEIPT-TABLE-COUNT  PIC 9(4) VALUE ZERO.
+       01 RECEIPT-IDX          PIC 9(4) VALUE ZERO.
+       01 WS-RECEIPT-FOUND     PIC X    VALUE 'N'.
+           88 RECEIPT-FOUND    VALUE 'Y'.
+       01 WS-RECEIPT-QTY       PIC 9(6) VALUE ZEROS.
+
+       01 RECEIPT-TABLE.
+           02 RCT-ENTRY OCCURS 2000 TIMES.
+               03 RCT-STOCK-NUMBER  PIC 9(5).
+               03 RCT-QTY-RECEIVED  PIC 9(6).
+
+       01 PO-EOF              PIC X    VALUE 'N'.
+           88 END-OF-LOW-STOCK VALUE 'Y'.
+       01 PO-PREV-MANF        PIC 9(4) VALUE ZEROS.
+       01 WS-PO-MANF-NUMBER   PIC 9(4) VALUE ZEROS.
+
+       01 PurchaseOrderHeading  PIC X(60)
+           VALUE "Purchase Order - Items Below Reorder Level".
+       01 PurchaseOrderColHeads PIC X(60)
+           VALUE " Stock Number     Order Qty".
+
+       01 ManfGroupHeading.
+           02 FILLER            PIC X(15) VALUE "Manufacturer: ".
+           02 PGH-MANF-NUMBER   PIC Z(3)9.
+           02 FILLER            PIC X(2)  VALUE SPACES.
+           02 PGH-MANF-NAME     PIC X(20).
+
+       01 PurchaseOrderDetail.
+           02 FILLER             PIC X(2) VALUE SPACES.
+           02 POD-STOCK-NUMBER   PIC Z(4)9.
+           02 FILLER             PIC X(8) VALUE SPACES.
+           02 POD-ORDER-QTY      PIC Z(5)9.
+
        PROCEDURE DIVISION.
        OPEN-INPUT-FILE.
+           DISPLAY "Run (L)isting, (R)eceipts or re(Q)uisition mode: "
+               WITH NO ADVANCING
+           ACCEPT RUN-MODE
+
+           EVALUATE TRUE
+              WHEN RECEIPT-MODE
+                 PERFORM PROCESS-RECEIPTS
+              WHEN REQUISITION-MODE
+                 PERFORM PROCESS-REQUISITIONS
+              WHEN OTHER
+                 PERFORM PROCESS-LISTING
+           END-EVALUATE
+
+           STOP RUN.
+
+       PROCESS-LISTING.
+           DISPLAY "Resume from last checkpoint? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT RESTART-ANSWER
+           IF RESTART-FROM-CHECKPOINT
+              PERFORM LOAD-CHECKPOINT
+           END-IF
+
+           PERFORM LOAD-MANUFACTURER-TABLE
            OPEN INPUT StockFile
+           IF RESTART-FROM-CHECKPOINT
+              OPEN EXTEND ReorderAlert
+              OPEN EXTEND StockValuation
+              OPEN EXTEND ExceptionReport
+              OPEN EXTEND LowStockWork
+              OPEN EXTEND ReorderNotification
+           ELSE
+              OPEN OUTPUT ReorderAlert
+              OPEN OUTPUT StockValuation
+              OPEN OUTPUT ExceptionReport
+              OPEN OUTPUT LowStockWork
+              OPEN OUTPUT ReorderNotification
+              WRITE ReorderAlertLine FROM ReorderAlertHeading
+              WRITE StockValuationLine FROM StockValuationHeading
+              WRITE ExceptionReportLine FROM ExceptionHeading
+           END-IF
            PERFORM READ-STOCK-FILE
+           MOVE GRAND-VALUATION TO SV-GRAND-TOTAL
+           WRITE StockValuationLine FROM StockValuationTotalLine
            CLOSE StockFile
-           STOP RUN.
+           CLOSE ReorderAlert
+           CLOSE StockValuation
+           CLOSE ExceptionReport
+           CLOSE LowStockWork
+           CLOSE ReorderNotification
+           PERFORM PRODUCE-PURCHASE-ORDER.
 
        READ-STOCK-FILE.
            PERFORM UNTIL END-OF-FILE = 'Y'
@@ -33,13 +297,303 @@
                    AT END
                        MOVE 'Y' TO END-OF-FILE
                    NOT AT END
-                       PERFORM PROCESS-STOCK-RECORD
+                       IF RESTART-FROM-CHECKPOINT
+                             AND StockNumber <= RESTART-STOCK-NUMBER
+                          CONTINUE
+                       ELSE
+                          ADD 1 TO TOTAL-RECORDS-READ
+                          PERFORM PROCESS-STOCK-RECORD
+                          PERFORM WRITE-CHECKPOINT-IF-DUE
+                       END-IF
                END-READ
            END-PERFORM.
 
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO RECORDS-SINCE-CHECKPOINT
+           IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+              PERFORM WRITE-CHECKPOINT
+              MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CheckpointFile
+           MOVE StockNumber TO CK-LAST-STOCK-NUMBER
+           MOVE TOTAL-RECORDS-READ TO CK-RECORD-COUNT
+           MOVE GRAND-VALUATION TO CK-GRAND-VALUATION
+           WRITE CheckpointRec
+           CLOSE CheckpointFile.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CheckpointFile
+           READ CheckpointFile
+              AT END
+                 MOVE ZERO TO RESTART-STOCK-NUMBER
+              NOT AT END
+                 MOVE CK-LAST-STOCK-NUMBER TO RESTART-STOCK-NUMBER
+                 MOVE CK-RECORD-COUNT TO TOTAL-RECORDS-READ
+                 MOVE CK-GRAND-VALUATION TO GRAND-VALUATION
+           END-READ
+           CLOSE CheckpointFile.
+
        PROCESS-STOCK-RECORD.
-           DISPLAY "Stock Number: " StockNumber.
-           DISPLAY "Manufacturer Number: " ManfNumber.
-           DISPLAY "Quantity In Stock: " QtyInStock.
-           DISPLAY "Reorder Level: " ReorderLevel.
-           DISPLAY "Reorder Quantity: " ReorderQty.
+           PERFORM VALIDATE-STOCK-RECORD
+           IF RECORD-IS-VALID
+              PERFORM LOOKUP-MANUFACTURER
+              DISPLAY "Stock Number: " StockNumber
+              DISPLAY "Manufacturer Number: " ManfNumber
+              DISPLAY "Manufacturer Name: " WS-MANF-NAME
+              DISPLAY "Quantity In Stock: " QtyInStock
+              DISPLAY "Reorder Level: " ReorderLevel
+              DISPLAY "Reorder Quantity: " ReorderQty
+
+              IF QtyInStock <= ReorderLevel
+                 PERFORM WRITE-REORDER-ALERT
+                 PERFORM WRITE-LOW-STOCK-WORK-RECORD
+              END-IF
+
+              PERFORM WRITE-VALUATION-LINE
+           END-IF.
+
+       VALIDATE-STOCK-RECORD.
+           MOVE 'Y' TO WS-RECORD-VALID
+           IF ReorderQty = ZERO
+              MOVE 'N' TO WS-RECORD-VALID
+              MOVE "Reorder quantity is zero" TO EX-REASON
+              PERFORM WRITE-EXCEPTION
+           END-IF
+           IF QtyInStock = 999999
+              MOVE 'N' TO WS-RECORD-VALID
+              MOVE "Quantity in stock at maximum - overflow risk"
+                  TO EX-REASON
+              PERFORM WRITE-EXCEPTION
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE StockNumber TO EX-STOCK-NUMBER
+           WRITE ExceptionReportLine FROM ExceptionDetail.
+
+       WRITE-VALUATION-LINE.
+           COMPUTE LINE-EXTENSION = QtyInStock * UnitCost
+           ADD LINE-EXTENSION TO GRAND-VALUATION
+           MOVE StockNumber TO SV-STOCK-NUMBER
+           MOVE QtyInStock TO SV-QTY-IN-STOCK
+           MOVE UnitCost TO SV-UNIT-COST
+           MOVE LINE-EXTENSION TO SV-EXTENDED
+           WRITE StockValuationLine FROM StockValuationDetail.
+
+       WRITE-REORDER-ALERT.
+           MOVE StockNumber TO RA-STOCK-NUMBER
+           MOVE ManfNumber TO RA-MANF-NUMBER
+           MOVE QtyInStock TO RA-QTY-IN-STOCK
+           MOVE ReorderQty TO RA-REORDER-QTY
+           MOVE WS-MANF-NAME TO RA-MANF-NAME
+           WRITE ReorderAlertLine FROM ReorderAlertDetail
+           PERFORM WRITE-REORDER-NOTIFICATION.
+
+       WRITE-REORDER-NOTIFICATION.
+           MOVE StockNumber TO RN-STOCK-NUMBER
+           MOVE ManfNumber TO RN-MANF-NUMBER
+           MOVE QtyInStock TO RN-QTY-IN-STOCK
+           MOVE ReorderQty TO RN-REORDER-QTY
+           WRITE ReorderNotificationLine FROM ReorderNotificationDetail.
+
+       WRITE-LOW-STOCK-WORK-RECORD.
+           MOVE ManfNumber TO LSW-MANF-NUMBER
+           MOVE StockNumber TO LSW-STOCK-NUMBER
+           MOVE ReorderQty TO LSW-REORDER-QTY
+           WRITE LowStockWorkRec.
+
+       LOAD-MANUFACTURER-TABLE.
+           MOVE ZERO TO MANF-TABLE-COUNT
+           MOVE 'N' TO MANF-EOF
+           OPEN INPUT ManufacturerFile
+           PERFORM READ-MANUFACTURER-FILE UNTIL END-OF-MANF
+           CLOSE ManufacturerFile.
+
+       READ-MANUFACTURER-FILE.
+           READ ManufacturerFile
+              AT END
+                 SET END-OF-MANF TO TRUE
+              NOT AT END
+                 IF MANF-TABLE-COUNT < MANF-TABLE-MAX
+                    ADD 1 TO MANF-TABLE-COUNT
+                    MOVE MF-MANF-NUMBER
+                        TO MT-MANF-NUMBER(MANF-TABLE-COUNT)
+                    MOVE MF-MANF-NAME TO MT-MANF-NAME(MANF-TABLE-COUNT)
+                 END-IF
+           END-READ.
+
+       LOOKUP-MANUFACTURER.
+           MOVE SPACES TO WS-MANF-NAME
+           PERFORM FIND-MANUFACTURER
+               VARYING MANF-IDX FROM 1 BY 1
+               UNTIL MANF-IDX > MANF-TABLE-COUNT.
+
+       FIND-MANUFACTURER.
+           IF MT-MANF-NUMBER(MANF-IDX) = ManfNumber
+              MOVE MT-MANF-NAME(MANF-IDX) TO WS-MANF-NAME
+           END-IF.
+
+       PROCESS-RECEIPTS.
+           PERFORM LOAD-RECEIPT-TABLE
+           OPEN I-O StockFile
+           MOVE 'N' TO STOCK-EOF
+           PERFORM READ-NEXT-STOCK-RECORD
+           PERFORM APPLY-RECEIPT UNTIL END-OF-STOCK
+           CLOSE StockFile.
+
+       LOAD-RECEIPT-TABLE.
+           MOVE ZERO TO RECEIPT-TABLE-COUNT
+           MOVE 'N' TO GR-EOF
+           OPEN INPUT GoodsReceived
+           PERFORM READ-RECEIPT-FILE UNTIL END-OF-RECEIPTS
+           CLOSE GoodsReceived.
+
+       READ-RECEIPT-FILE.
+           READ GoodsReceived
+              AT END
+                 SET END-OF-RECEIPTS TO TRUE
+              NOT AT END
+                 IF RECEIPT-TABLE-COUNT < RECEIPT-TABLE-MAX
+                    ADD 1 TO RECEIPT-TABLE-COUNT
+                    MOVE GR-STOCK-NUMBER
+                        TO RCT-STOCK-NUMBER(RECEIPT-TABLE-COUNT)
+                    MOVE GR-QTY-RECEIVED
+                        TO RCT-QTY-RECEIVED(RECEIPT-TABLE-COUNT)
+                 END-IF
+           END-READ.
+
+       APPLY-RECEIPT.
+           PERFORM LOOKUP-RECEIPT
+           IF RECEIPT-FOUND
+              ADD WS-RECEIPT-QTY TO QtyInStock
+              REWRITE StockRec
+              DISPLAY "Receipt applied to stock number: "
+                  StockNumber
+           END-IF
+           PERFORM READ-NEXT-STOCK-RECORD.
+
+       LOOKUP-RECEIPT.
+           MOVE 'N' TO WS-RECEIPT-FOUND
+           MOVE ZERO TO WS-RECEIPT-QTY
+           PERFORM FIND-RECEIPT
+               VARYING RECEIPT-IDX FROM 1 BY 1
+               UNTIL RECEIPT-IDX > RECEIPT-TABLE-COUNT.
+
+       FIND-RECEIPT.
+           IF RCT-STOCK-NUMBER(RECEIPT-IDX) = StockNumber
+              SET RECEIPT-FOUND TO TRUE
+              ADD RCT-QTY-RECEIVED(RECEIPT-IDX) TO WS-RECEIPT-QTY
+           END-IF.
+
+       READ-NEXT-STOCK-RECORD.
+           READ StockFile
+              AT END
+                 SET END-OF-STOCK TO TRUE
+           END-READ.
+
+       PROCESS-REQUISITIONS.
+           PERFORM LOAD-REQUISITION-TABLE
+           OPEN I-O StockFile
+           MOVE 'N' TO STOCK-EOF
+           PERFORM READ-NEXT-STOCK-RECORD
+           PERFORM APPLY-REQUISITION UNTIL END-OF-STOCK
+           CLOSE StockFile.
+
+       LOAD-REQUISITION-TABLE.
+           MOVE ZERO TO REQ-TABLE-COUNT
+           MOVE 'N' TO REQ-EOF
+           OPEN INPUT CourseRequisitions
+           PERFORM READ-REQUISITION-FILE UNTIL END-OF-REQUISITIONS
+           CLOSE CourseRequisitions.
+
+       READ-REQUISITION-FILE.
+           READ CourseRequisitions
+              AT END
+                 SET END-OF-REQUISITIONS TO TRUE
+              NOT AT END
+                 IF REQ-TABLE-COUNT < REQ-TABLE-MAX
+                    ADD 1 TO REQ-TABLE-COUNT
+                    MOVE CR-STOCK-NUMBER
+                        TO RQT-STOCK-NUMBER(REQ-TABLE-COUNT)
+                    MOVE CR-SUGGESTED-QTY
+                        TO RQT-SUGGESTED-QTY(REQ-TABLE-COUNT)
+                 END-IF
+           END-READ.
+
+       APPLY-REQUISITION.
+           PERFORM LOOKUP-REQUISITION
+           IF REQUISITION-FOUND
+              MOVE WS-REQ-SUGGESTED-QTY TO ReorderQty
+              REWRITE StockRec
+              DISPLAY "Requisition applied to stock number: "
+                  StockNumber
+           END-IF
+           PERFORM READ-NEXT-STOCK-RECORD.
+
+       LOOKUP-REQUISITION.
+           MOVE 'N' TO WS-REQ-FOUND
+           MOVE ZERO TO WS-REQ-SUGGESTED-QTY
+           PERFORM FIND-REQUISITION
+               VARYING REQ-IDX FROM 1 BY 1
+               UNTIL REQ-IDX > REQ-TABLE-COUNT.
+
+       FIND-REQUISITION.
+           IF RQT-STOCK-NUMBER(REQ-IDX) = StockNumber
+              SET REQUISITION-FOUND TO TRUE
+              MOVE RQT-SUGGESTED-QTY(REQ-IDX) TO WS-REQ-SUGGESTED-QTY
+           END-IF.
+
+       PRODUCE-PURCHASE-ORDER.
+           SORT LowStockSortWork
+               ON ASCENDING KEY LSSW-MANF-NUMBER LSSW-STOCK-NUMBER
+               USING LowStockWork
+               GIVING SortedLowStock
+           OPEN INPUT SortedLowStock
+           OPEN OUTPUT PurchaseOrder
+           WRITE PurchaseOrderLine FROM PurchaseOrderHeading
+               AFTER ADVANCING PAGE
+           WRITE PurchaseOrderLine FROM PurchaseOrderColHeads
+               AFTER ADVANCING 2 LINES
+           MOVE ZERO TO PO-PREV-MANF
+           MOVE 'N' TO PO-EOF
+           PERFORM READ-SORTED-LOW-STOCK
+           PERFORM WRITE-PURCHASE-ORDER-LINE UNTIL END-OF-LOW-STOCK
+           CLOSE SortedLowStock
+           CLOSE PurchaseOrder.
+
+       READ-SORTED-LOW-STOCK.
+           READ SortedLowStock
+              AT END
+                 SET END-OF-LOW-STOCK TO TRUE
+           END-READ.
+
+       WRITE-PURCHASE-ORDER-LINE.
+           IF SLS-MANF-NUMBER NOT = PO-PREV-MANF
+              MOVE SLS-MANF-NUMBER TO PO-PREV-MANF
+              PERFORM WRITE-MANUFACTURER-GROUP-HEADING
+           END-IF
+           MOVE SLS-STOCK-NUMBER TO POD-STOCK-NUMBER
+           MOVE SLS-REORDER-QTY TO POD-ORDER-QTY
+           WRITE PurchaseOrderLine FROM PurchaseOrderDetail
+               AFTER ADVANCING 1 LINE
+           PERFORM READ-SORTED-LOW-STOCK.
+
+       WRITE-MANUFACTURER-GROUP-HEADING.
+           MOVE SLS-MANF-NUMBER TO WS-PO-MANF-NUMBER
+           PERFORM LOOKUP-MANUFACTURER-FOR-PO
+           MOVE SLS-MANF-NUMBER TO PGH-MANF-NUMBER
+           MOVE WS-MANF-NAME TO PGH-MANF-NAME
+           WRITE PurchaseOrderLine FROM ManfGroupHeading
+               AFTER ADVANCING 2 LINES.
+
+       LOOKUP-MANUFACTURER-FOR-PO.
+           MOVE SPACES TO WS-MANF-NAME
+           PERFORM FIND-MANUFACTURER-FOR-PO
+               VARYING MANF-IDX FROM 1 BY 1
+               UNTIL MANF-IDX > MANF-TABLE-COUNT.
+
+       FIND-MANUFACTURER-FOR-PO.
+           IF MT-MANF-NUMBER(MANF-IDX) = WS-PO-MANF-NUMBER
+              MOVE MT-MANF-NAME(MANF-IDX) TO WS-MANF-NAME
+           END-IF.
