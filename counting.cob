@@ -1,19 +1,53 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. counting.
        AUTHOR. ismail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CountingReport ASSIGN TO "CountingReport.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CountingReport.
+       01 ReportLine       PIC X(30).
+
        WORKING-STORAGE SECTION.
        01 RepCount       PIC 9(4).
        01 PrnRepCount    PIC Z,ZZ9.
        01 NumberOfTimes  PIC 9(4) VALUE 1000.
+
+       01 ReportHeading  PIC X(30) VALUE "Counting Progress Report".
+
+       01 CountingDetailLine.
+           02 FILLER        PIC X(9) VALUE "counting ".
+           02 CDL-RepCount   PIC Z,ZZ9.
+
+       01 ClosingLine1   PIC X(30)
+           VALUE "If I have told you once, ".
+       01 ClosingLine2.
+           02 FILLER        PIC X(14) VALUE "I've told you ".
+           02 CL2-RepCount   PIC Z,ZZ9.
+           02 FILLER        PIC X(7) VALUE " times.".
+
        PROCEDURE DIVISION.
        Begin.
-           PERFORM VARYING RepCount FROM 0 BY 50
+           OPEN OUTPUT CountingReport
+           WRITE ReportLine FROM ReportHeading
+               AFTER ADVANCING PAGE
+           PERFORM WRITE-COUNTING-LINE
+               VARYING RepCount FROM 0 BY 50
                UNTIL RepCount = NumberOfTimes
-               MOVE RepCount TO PrnRepCount
-               DISPLAY "counting " PrnRepCount
-           END-PERFORM
-           MOVE RepCount TO PrnRepCount
-           DISPLAY "If I have told you once, "
-           DISPLAY "I've told you " PrnRepCount " times."
+           MOVE RepCount TO CL2-RepCount
+           WRITE ReportLine FROM ClosingLine1
+               AFTER ADVANCING 2 LINES
+           WRITE ReportLine FROM ClosingLine2
+               AFTER ADVANCING 1 LINE
+           CLOSE CountingReport
            STOP RUN.
+
+       WRITE-COUNTING-LINE.
+           MOVE RepCount TO CDL-RepCount
+           WRITE ReportLine FROM CountingDetailLine
+               AFTER ADVANCING 1 LINE.
