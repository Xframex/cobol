@@ -1,22 +1,264 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tvaCalc.
        AUTHOR. ismail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VatRateFile ASSIGN TO "VatRates.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT InvoiceLines ASSIGN TO "InvoiceLines.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT InvoiceReport ASSIGN TO "InvoiceReport.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VatRegister ASSIGN TO "VatRegister.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD VatRateFile.
+       01 VatRateRecord.
+           02 VR-RateCode  PIC X.
+           02 VR-Rate      PIC 9V999.
+           02 VR-EffFrom   PIC 9(8).
+           02 VR-EffTo     PIC 9(8).
+
+       FD InvoiceLines.
+       01 InvoiceLineRecord.
+           02 IL-HT        PIC 9(3)V99.
+           02 IL-RateCode  PIC X.
+
+       FD InvoiceReport.
+       01 PrintLine        PIC X(60).
+
+       FD VatRegister.
+       01 VatRegisterLine  PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 TVA          PIC 9       VALUE ZEROES.
        01 HT           PIC 9(3)V99 VALUE ZEROES.
        01 TTC          PIC 9(3)V99 VALUE ZEROES.
-       01 TAUX         PIC 9V99    VALUE 0.20.
+       01 TAUX         PIC 9V999   VALUE ZEROES.
        01 UserPrompt   PIC X(38)   VALUE "tapez le prix HT".
-       
+
+       01 RateCode     PIC X VALUE 'S'.
+           88 STANDARD-RATE VALUE 'S'.
+           88 REDUCED-RATE  VALUE 'R'.
+           88 ZERO-RATE     VALUE 'Z'.
+
+       01 RATE-TABLE-MAX       PIC 99 VALUE 10.
+       01 RATE-TABLE-COUNT     PIC 99 VALUE ZERO.
+       01 RATE-EOF             PIC X VALUE 'N'.
+           88 END-OF-RATES     VALUE 'Y'.
+       01 RATE-IDX             PIC 99 VALUE ZERO.
+       01 WS-RATE-FOUND        PIC X VALUE 'N'.
+           88 VAT-RATE-FOUND   VALUE 'Y'.
+
+       01 VAT-RATE-TABLE.
+           02 VRT-ENTRY OCCURS 10 TIMES.
+               03 VRT-RateCode PIC X.
+               03 VRT-Rate     PIC 9V999.
+               03 VRT-EffFrom  PIC 9(8).
+               03 VRT-EffTo    PIC 9(8).
+
+       01 InvoiceDate           PIC 9(8) VALUE ZEROES.
+
+       01 RUN-MODE             PIC X VALUE 'I'.
+           88 INTERACTIVE-MODE VALUE 'I'.
+           88 BATCH-MODE       VALUE 'B'.
+
+       01 LINE-EOF             PIC X VALUE 'N'.
+           88 END-OF-LINES     VALUE 'Y'.
+
+       01 WS-LINE-VAT           PIC 9(3)V99 VALUE ZEROES.
+       01 INVOICE-TOTAL-HT      PIC 9(7)V99 VALUE ZEROES.
+       01 INVOICE-TOTAL-VAT     PIC 9(7)V99 VALUE ZEROES.
+       01 INVOICE-TOTAL-TTC     PIC 9(7)V99 VALUE ZEROES.
+
+       01 InvoiceHeading PIC X(50)
+           VALUE "    HT     Rate    VAT       TTC".
+
+       01 LineDetail.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 PrnHT        PIC Z(4)9.99.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 PrnRateCode  PIC X.
+           02 FILLER       PIC X(5) VALUE SPACES.
+           02 PrnVAT       PIC Z(4)9.99.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 PrnTTC       PIC Z(4)9.99.
+
+       01 InvoiceTotalLine.
+           02 FILLER       PIC X(10) VALUE "Totals:".
+           02 PrnTotalHT   PIC Z(5)9.99.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 PrnTotalVAT  PIC Z(5)9.99.
+           02 FILLER       PIC X(3) VALUE SPACES.
+           02 PrnTotalTTC  PIC Z(5)9.99.
+
+       01 WS-TODAY-DATE        PIC 9(8) VALUE ZEROES.
+       01 WS-VAT-AMOUNT        PIC 9(3)V99 VALUE ZEROES.
+
+       01 FOREIGN-SWITCH       PIC X VALUE 'N'.
+           88 FOREIGN-CURRENCY VALUE 'Y'.
+       01 WS-FC-AMOUNT         PIC 9(5)V99 VALUE ZEROES.
+       01 WS-FC-RATE           PIC 9(3)V9999 VALUE ZEROES.
+
+       01 VatRegisterDetail.
+           02 VRG-Date         PIC 9(8).
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 VRG-HT           PIC Z(4)9.99.
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 VRG-RateCode     PIC X.
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 VRG-Rate         PIC 9.999.
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 VRG-VAT          PIC Z(4)9.99.
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 VRG-TTC          PIC Z(4)9.99.
+
        PROCEDURE DIVISION.
        CalculationTVA.
-           DISPLAY UserPrompt
-           ACCEPT HT
+           PERFORM LOAD-VAT-RATE-TABLE
+           DISPLAY "Mode - (I)nteractive or (B)atch invoice file: "
+               WITH NO ADVANCING
+           ACCEPT RUN-MODE
+           OPEN EXTEND VatRegister
+           IF BATCH-MODE
+               PERFORM PROCESS-BATCH-INVOICE
+           ELSE
+               PERFORM PROCESS-INTERACTIVE
+           END-IF
+           CLOSE VatRegister
+           STOP RUN.
 
-           COMPUTE TTC = HT * (1 + TAUX)
-           DISPLAY "le prix HT : " HT
-           DISPLAY "le prix TTC : " TTC
-           DISPLAY "TVA(20%)"
+       PROCESS-INTERACTIVE.
+           DISPLAY "Is HT in a foreign currency? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT FOREIGN-SWITCH
+           IF FOREIGN-CURRENCY
+               PERFORM CONVERT-FOREIGN-HT
+           ELSE
+               DISPLAY UserPrompt
+               ACCEPT HT
+           END-IF
+           DISPLAY "Enter VAT rate code (S/R/Z): " WITH NO ADVANCING
+           ACCEPT RateCode
+           DISPLAY "Enter invoice date (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT InvoiceDate
+           PERFORM LOOKUP-VAT-RATE
+           IF NOT VAT-RATE-FOUND
+              DISPLAY "No VAT rate found for code/date - rejected"
+           ELSE
+              COMPUTE TTC = HT * (1 + TAUX)
+              COMPUTE WS-VAT-AMOUNT = TTC - HT
+              DISPLAY "le prix HT : " HT
+              DISPLAY "le prix TTC : " TTC
+              DISPLAY "TVA applied : " TAUX
+              PERFORM LOG-VAT-REGISTER
+           END-IF.
 
-           STOP RUN.
+       CONVERT-FOREIGN-HT.
+           DISPLAY "Enter HT in foreign currency: " WITH NO ADVANCING
+           ACCEPT WS-FC-AMOUNT
+           DISPLAY "Enter exchange rate to EUR: " WITH NO ADVANCING
+           ACCEPT WS-FC-RATE
+           COMPUTE HT = WS-FC-AMOUNT * WS-FC-RATE
+           DISPLAY "HT converted to EUR : " HT.
+
+       PROCESS-BATCH-INVOICE.
+           MOVE ZEROES TO INVOICE-TOTAL-HT
+           MOVE ZEROES TO INVOICE-TOTAL-VAT
+           MOVE ZEROES TO INVOICE-TOTAL-TTC
+           MOVE 'N' TO LINE-EOF
+           DISPLAY "Enter invoice date (YYYYMMDD): " WITH NO ADVANCING
+           ACCEPT InvoiceDate
+           OPEN INPUT InvoiceLines
+           OPEN OUTPUT InvoiceReport
+           WRITE PrintLine FROM InvoiceHeading AFTER ADVANCING PAGE
+           PERFORM READ-INVOICE-LINE UNTIL END-OF-LINES
+           MOVE INVOICE-TOTAL-HT TO PrnTotalHT
+           MOVE INVOICE-TOTAL-VAT TO PrnTotalVAT
+           MOVE INVOICE-TOTAL-TTC TO PrnTotalTTC
+           WRITE PrintLine FROM InvoiceTotalLine AFTER ADVANCING 2 LINES
+           CLOSE InvoiceLines
+           CLOSE InvoiceReport.
+
+       READ-INVOICE-LINE.
+           READ InvoiceLines
+               AT END
+                   SET END-OF-LINES TO TRUE
+               NOT AT END
+                   PERFORM PROCESS-INVOICE-LINE
+           END-READ.
+
+       PROCESS-INVOICE-LINE.
+           MOVE IL-HT TO HT
+           MOVE IL-RateCode TO RateCode
+           PERFORM LOOKUP-VAT-RATE
+           IF NOT VAT-RATE-FOUND
+              DISPLAY "No VAT rate found for code/date - line rejected"
+           ELSE
+              COMPUTE TTC = HT * (1 + TAUX)
+              COMPUTE WS-LINE-VAT = TTC - HT
+              ADD HT TO INVOICE-TOTAL-HT
+              ADD WS-LINE-VAT TO INVOICE-TOTAL-VAT
+              ADD TTC TO INVOICE-TOTAL-TTC
+              MOVE HT TO PrnHT
+              MOVE RateCode TO PrnRateCode
+              MOVE WS-LINE-VAT TO PrnVAT
+              MOVE TTC TO PrnTTC
+              WRITE PrintLine FROM LineDetail AFTER ADVANCING 1 LINE
+              MOVE WS-LINE-VAT TO WS-VAT-AMOUNT
+              PERFORM LOG-VAT-REGISTER
+           END-IF.
+
+       LOG-VAT-REGISTER.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE TO VRG-Date
+           MOVE HT TO VRG-HT
+           MOVE RateCode TO VRG-RateCode
+           MOVE TAUX TO VRG-Rate
+           MOVE WS-VAT-AMOUNT TO VRG-VAT
+           MOVE TTC TO VRG-TTC
+           WRITE VatRegisterLine FROM VatRegisterDetail.
+
+       LOAD-VAT-RATE-TABLE.
+           MOVE ZERO TO RATE-TABLE-COUNT
+           MOVE 'N' TO RATE-EOF
+           OPEN INPUT VatRateFile
+           PERFORM READ-VAT-RATE-FILE UNTIL END-OF-RATES
+           CLOSE VatRateFile.
+
+       READ-VAT-RATE-FILE.
+           READ VatRateFile
+               AT END
+                   SET END-OF-RATES TO TRUE
+               NOT AT END
+                   IF RATE-TABLE-COUNT < RATE-TABLE-MAX
+                       ADD 1 TO RATE-TABLE-COUNT
+                       MOVE VR-RateCode
+                           TO VRT-RateCode(RATE-TABLE-COUNT)
+                       MOVE VR-Rate
+                           TO VRT-Rate(RATE-TABLE-COUNT)
+                       MOVE VR-EffFrom
+                           TO VRT-EffFrom(RATE-TABLE-COUNT)
+                       MOVE VR-EffTo
+                           TO VRT-EffTo(RATE-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       LOOKUP-VAT-RATE.
+           MOVE 'N' TO WS-RATE-FOUND
+           MOVE ZEROES TO TAUX
+           PERFORM FIND-VAT-RATE
+               VARYING RATE-IDX FROM 1 BY 1
+               UNTIL RATE-IDX > RATE-TABLE-COUNT.
+
+       FIND-VAT-RATE.
+           IF VRT-RateCode(RATE-IDX) = RateCode
+               AND InvoiceDate >= VRT-EffFrom(RATE-IDX)
+               AND InvoiceDate <= VRT-EffTo(RATE-IDX)
+               SET VAT-RATE-FOUND TO TRUE
+               MOVE VRT-Rate(RATE-IDX) TO TAUX
+           END-IF.
