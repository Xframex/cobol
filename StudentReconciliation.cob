@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentReconciliation.
+       AUTHOR. ismail.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "Listing5-6-TData.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StudentSortWork ASSIGN TO "ReconStudentWork.Dat".
+           SELECT SortedStudentFile ASSIGN TO "ReconStudentSorted.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EntrantsFile ASSIGN TO "students.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EntrantSortWork ASSIGN TO "ReconEntrantWork.Dat".
+           SELECT SortedEntrantsFile ASSIGN TO "ReconEntrantSorted.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ReconciliationReport
+               ASSIGN TO "ReconciliationReport.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentDetails.
+           02 StudentId      PIC X(8).
+           02 StudentName    PIC X(25).
+           02 CourseCode     PIC X(5).
+
+       SD StudentSortWork.
+       01 StudentSortRec.
+           02 SSW-StudentId   PIC X(8).
+           02 SSW-StudentName PIC X(25).
+           02 SSW-CourseCode  PIC X(5).
+
+       FD SortedStudentFile.
+       01 SortedStudentRecon.
+           88 EndOfStudentFile  VALUE HIGH-VALUES.
+           02 SR-StudentId      PIC X(8).
+           02 SR-StudentName    PIC X(25).
+           02 SR-CourseCode     PIC X(5).
+
+       FD EntrantsFile.
+       01 EntrantDetails.
+           02 EF-StudentId    PIC 9(8).
+           02 EF-CourseCode   PIC X(5).
+           02 EF-Gender       PIC X.
+
+       SD EntrantSortWork.
+       01 EntrantSortRec.
+           02 ESW-StudentId    PIC 9(8).
+           02 ESW-CourseCode   PIC X(5).
+           02 ESW-Gender       PIC X.
+
+       FD SortedEntrantsFile.
+       01 SortedEntrantRecon.
+           88 EndOfEntrantFile  VALUE HIGH-VALUES.
+           02 ER-StudentId      PIC 9(8).
+           02 ER-CourseCode     PIC X(5).
+           02 ER-Gender         PIC X.
+
+       FD ReconciliationReport.
+       01 ReconciliationLine  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ER-StudentId       PIC X(8).
+
+       01 WS-MATCH-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-MISMATCH-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-STUDENT-ONLY-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-ENTRANT-ONLY-COUNT PIC 9(5) VALUE ZERO.
+
+       01 ReconHeading1  PIC X(60)
+           VALUE " Student Record Reconciliation Report".
+       01 ReconHeading2  PIC X(60)
+           VALUE " StudentId  Source          CourseCode".
+
+       01 MismatchLine.
+           02 FILLER            PIC X(1)  VALUE SPACES.
+           02 MM-StudentId      PIC X(8).
+           02 FILLER            PIC X(3)  VALUE SPACES.
+           02 FILLER            PIC X(29)
+               VALUE "CourseCode mismatch - List5-6".
+           02 MM-ListCourseCode PIC X(5).
+           02 FILLER            PIC X(3)  VALUE SPACES.
+           02 FILLER            PIC X(9)  VALUE "Entrants:".
+           02 MM-EntCourseCode  PIC X(5).
+
+       01 StudentOnlyLine.
+           02 FILLER            PIC X(1)  VALUE SPACES.
+           02 SO-StudentId      PIC X(8).
+           02 FILLER            PIC X(3)  VALUE SPACES.
+           02 FILLER            PIC X(36)
+               VALUE "Present in Listing5-6 only, course".
+           02 SO-CourseCode     PIC X(5).
+
+       01 EntrantOnlyLine.
+           02 FILLER            PIC X(1)  VALUE SPACES.
+           02 EO-StudentId      PIC X(8).
+           02 FILLER            PIC X(3)  VALUE SPACES.
+           02 FILLER            PIC X(36)
+               VALUE "Present in EntrantsFile only, course".
+           02 EO-CourseCode     PIC X(5).
+
+       01 ReconTotalsLine.
+           02 FILLER           PIC X(10) VALUE "Matched: ".
+           02 RT-Matched       PIC Z(4)9.
+           02 FILLER           PIC X(3)  VALUE SPACES.
+           02 FILLER           PIC X(12) VALUE "Mismatched: ".
+           02 RT-Mismatched    PIC Z(4)9.
+           02 FILLER           PIC X(3)  VALUE SPACES.
+           02 FILLER           PIC X(13) VALUE "List5-6 only:".
+           02 RT-StudentOnly   PIC Z(4)9.
+           02 FILLER           PIC X(3)  VALUE SPACES.
+           02 FILLER           PIC X(14) VALUE "Entrants only:".
+           02 RT-EntrantOnly   PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       ReconcileStudents.
+           PERFORM SORT-STUDENT-FILE
+           PERFORM SORT-ENTRANTS-FILE
+           OPEN INPUT SortedStudentFile
+           OPEN INPUT SortedEntrantsFile
+           OPEN OUTPUT ReconciliationReport
+           WRITE ReconciliationLine FROM ReconHeading1
+               AFTER ADVANCING PAGE
+           WRITE ReconciliationLine FROM ReconHeading2
+               AFTER ADVANCING 2 LINES
+           PERFORM READ-NEXT-STUDENT
+           PERFORM READ-NEXT-ENTRANT
+           PERFORM MATCH-STUDENT-RECORDS
+               UNTIL EndOfStudentFile AND EndOfEntrantFile
+           PERFORM WRITE-RECON-TOTALS
+           CLOSE SortedStudentFile
+           CLOSE SortedEntrantsFile
+           CLOSE ReconciliationReport
+           STOP RUN.
+
+       SORT-STUDENT-FILE.
+           SORT StudentSortWork
+               ON ASCENDING KEY SSW-StudentId
+               USING StudentFile
+               GIVING SortedStudentFile.
+
+       SORT-ENTRANTS-FILE.
+           SORT EntrantSortWork
+               ON ASCENDING KEY ESW-StudentId
+               USING EntrantsFile
+               GIVING SortedEntrantsFile.
+
+       READ-NEXT-STUDENT.
+           READ SortedStudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ.
+
+       READ-NEXT-ENTRANT.
+           READ SortedEntrantsFile
+               AT END SET EndOfEntrantFile TO TRUE
+           END-READ.
+
+       MATCH-STUDENT-RECORDS.
+           MOVE ER-StudentId TO WS-ER-StudentId
+           EVALUATE TRUE
+              WHEN EndOfStudentFile
+                 PERFORM WRITE-ENTRANT-ONLY
+                 PERFORM READ-NEXT-ENTRANT
+              WHEN EndOfEntrantFile
+                 PERFORM WRITE-STUDENT-ONLY
+                 PERFORM READ-NEXT-STUDENT
+              WHEN SR-StudentId = WS-ER-StudentId
+                 PERFORM COMPARE-COURSE-CODES
+                 PERFORM READ-NEXT-STUDENT
+                 PERFORM READ-NEXT-ENTRANT
+              WHEN SR-StudentId < WS-ER-StudentId
+                 PERFORM WRITE-STUDENT-ONLY
+                 PERFORM READ-NEXT-STUDENT
+              WHEN OTHER
+                 PERFORM WRITE-ENTRANT-ONLY
+                 PERFORM READ-NEXT-ENTRANT
+           END-EVALUATE.
+
+       COMPARE-COURSE-CODES.
+           IF SR-CourseCode = ER-CourseCode
+              ADD 1 TO WS-MATCH-COUNT
+           ELSE
+              ADD 1 TO WS-MISMATCH-COUNT
+              MOVE SR-StudentId TO MM-StudentId
+              MOVE SR-CourseCode TO MM-ListCourseCode
+              MOVE ER-CourseCode TO MM-EntCourseCode
+              WRITE ReconciliationLine FROM MismatchLine
+                  AFTER ADVANCING 1 LINE
+           END-IF.
+
+       WRITE-STUDENT-ONLY.
+           ADD 1 TO WS-STUDENT-ONLY-COUNT
+           MOVE SR-StudentId TO SO-StudentId
+           MOVE SR-CourseCode TO SO-CourseCode
+           WRITE ReconciliationLine FROM StudentOnlyLine
+               AFTER ADVANCING 1 LINE.
+
+       WRITE-ENTRANT-ONLY.
+           ADD 1 TO WS-ENTRANT-ONLY-COUNT
+           MOVE WS-ER-StudentId TO EO-StudentId
+           MOVE ER-CourseCode TO EO-CourseCode
+           WRITE ReconciliationLine FROM EntrantOnlyLine
+               AFTER ADVANCING 1 LINE.
+
+       WRITE-RECON-TOTALS.
+           MOVE WS-MATCH-COUNT TO RT-Matched
+           MOVE WS-MISMATCH-COUNT TO RT-Mismatched
+           MOVE WS-STUDENT-ONLY-COUNT TO RT-StudentOnly
+           MOVE WS-ENTRANT-ONLY-COUNT TO RT-EntrantOnly
+           WRITE ReconciliationLine FROM ReconTotalsLine
+               AFTER ADVANCING 2 LINES.
