@@ -0,0 +1,12 @@
+      *****************************************************************
+      * AGEBAND.CPY
+      * Shared age-band classification used for both admissions
+      * pricing and demographic reporting, so a visitor is classified
+      * the same way no matter which program looks at their age.
+      *****************************************************************
+       01  AGE                 PIC 99.
+           88  INFANT          VALUE 0  THRU 3.
+           88  CHILD           VALUE 4  THRU 7.
+           88  TEEN            VALUE 8  THRU 12.
+           88  ADULT           VALUE 13 THRU 64.
+           88  SENIOR          VALUE 65 THRU 99.
