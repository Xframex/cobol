@@ -7,33 +7,196 @@
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "Listing5-6-TData.Dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SortWorkFile ASSIGN TO "L56SortWork.Dat".
+           SELECT SortedStudentFile ASSIGN TO "L56Sorted.Dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CourseFilterFile ASSIGN TO "CourseFilter.Dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DuplicateReport ASSIGN TO "DuplicateIds.Dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
        01 StudentDetails.
-           88 EndOfStudentFile VALUE HIGH-VALUES.
            02 StudentId PIC X(8).
            02 StudentName PIC X(25).
            02 CourseCode PIC X(5).
 
+       SD SortWorkFile.
+       01 SortWorkRec.
+           02 SWK-StudentId PIC X(8).
+           02 SWK-StudentName PIC X(25).
+           02 SWK-CourseCode PIC X(5).
+
+       FD SortedStudentFile.
+       01 SortedStudentDetails.
+           02 SRT-StudentId PIC X(8).
+           02 SRT-StudentName PIC X(25).
+           02 SRT-CourseCode PIC X(5).
+
+       FD CourseFilterFile.
+       01 CourseFilterRecord.
+           02 CF-CourseCode PIC X(5).
+
+       FD DuplicateReport.
+       01 DuplicateLine PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 EndOfFileSwitch PIC X VALUE 'N'.
 
+       01 WS-StudentId    PIC X(8).
+       01 WS-StudentName  PIC X(25).
+       01 WS-CourseCode   PIC X(5).
+
+       01 SORT-ANSWER PIC X VALUE 'N'.
+           88 SORT-BY-NAME VALUE 'Y'.
+
+       01 FILTER-TABLE-MAX    PIC 99 VALUE 20.
+       01 FILTER-TABLE-COUNT  PIC 99 VALUE ZERO.
+       01 FILTER-EOF          PIC X VALUE 'N'.
+           88 END-OF-FILTER   VALUE 'Y'.
+       01 FILTER-IDX          PIC 99 VALUE ZERO.
+       01 WS-FILTER-MATCH     PIC X VALUE 'N'.
+           88 COURSE-CODE-MATCHES VALUE 'Y'.
+       01 FILTER-TABLE.
+           02 FILTER-ENTRY OCCURS 20 TIMES.
+               03 FLT-CourseCode PIC X(5).
+
+       01 STUDENT-ID-TABLE-MAX    PIC 9(3) VALUE 500.
+       01 STUDENT-ID-TABLE-COUNT  PIC 9(3) VALUE ZERO.
+       01 STUDENT-ID-IDX          PIC 9(3) VALUE ZERO.
+       01 WS-DUPLICATE-FOUND      PIC X VALUE 'N'.
+           88 DUPLICATE-ID-FOUND  VALUE 'Y'.
+       01 STUDENT-ID-TABLE.
+           02 SID-ENTRY OCCURS 500 TIMES.
+               03 SID-StudentId PIC X(8).
+
+       01 DuplicateHeading PIC X(40)
+           VALUE " Duplicate Student IDs Found".
+       01 DuplicateDetailLine.
+           02 FILLER      PIC X(5) VALUE SPACES.
+           02 DUP-StudentId PIC X(8).
+           02 FILLER      PIC X(24) VALUE " appears more than once".
+
        PROCEDURE DIVISION.
        Begin.
+           PERFORM LOAD-COURSE-FILTER
+           DISPLAY "Sort listing by student name? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT SORT-ANSWER
+           OPEN OUTPUT DuplicateReport
+           WRITE DuplicateLine FROM DuplicateHeading
+               AFTER ADVANCING PAGE
+           IF SORT-BY-NAME
+               PERFORM SORT-STUDENT-FILE
+               PERFORM PROCESS-SORTED-FILE
+           ELSE
+               PERFORM PROCESS-STUDENT-FILE
+           END-IF
+           CLOSE DuplicateReport
+           STOP RUN.
+
+       LOAD-COURSE-FILTER.
+           MOVE ZERO TO FILTER-TABLE-COUNT
+           MOVE 'N' TO FILTER-EOF
+           OPEN INPUT CourseFilterFile
+           PERFORM READ-COURSE-FILTER UNTIL END-OF-FILTER
+           CLOSE CourseFilterFile.
+
+       READ-COURSE-FILTER.
+           READ CourseFilterFile
+               AT END
+                   SET END-OF-FILTER TO TRUE
+               NOT AT END
+                   IF FILTER-TABLE-COUNT < FILTER-TABLE-MAX
+                       ADD 1 TO FILTER-TABLE-COUNT
+                       MOVE CF-CourseCode
+                           TO FLT-CourseCode(FILTER-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       SORT-STUDENT-FILE.
+           SORT SortWorkFile
+               ON ASCENDING KEY SWK-StudentName
+               USING StudentFile
+               GIVING SortedStudentFile.
+
+       PROCESS-STUDENT-FILE.
+           MOVE 'N' TO EndOfFileSwitch
            OPEN INPUT StudentFile
            PERFORM UNTIL EndOfFileSwitch = 'Y'
                READ StudentFile
                    AT END
                        MOVE 'Y' TO EndOfFileSwitch
-                       SET EndOfStudentFile TO TRUE
                    NOT AT END
-                       DISPLAY "Student ID: " StudentId
-                       DISPLAY "Student Name: " StudentName
-                       DISPLAY "Course Code: " CourseCode
-                       DISPLAY "----------------------"
+                       MOVE StudentId TO WS-StudentId
+                       MOVE StudentName TO WS-StudentName
+                       MOVE CourseCode TO WS-CourseCode
+                       PERFORM PROCESS-ONE-STUDENT
                END-READ
            END-PERFORM
-           CLOSE StudentFile
-           STOP RUN.
+           CLOSE StudentFile.
+
+       PROCESS-SORTED-FILE.
+           MOVE 'N' TO EndOfFileSwitch
+           OPEN INPUT SortedStudentFile
+           PERFORM UNTIL EndOfFileSwitch = 'Y'
+               READ SortedStudentFile
+                   AT END
+                       MOVE 'Y' TO EndOfFileSwitch
+                   NOT AT END
+                       MOVE SRT-StudentId TO WS-StudentId
+                       MOVE SRT-StudentName TO WS-StudentName
+                       MOVE SRT-CourseCode TO WS-CourseCode
+                       PERFORM PROCESS-ONE-STUDENT
+               END-READ
+           END-PERFORM
+           CLOSE SortedStudentFile.
+
+       PROCESS-ONE-STUDENT.
+           PERFORM CHECK-COURSE-FILTER
+           IF COURSE-CODE-MATCHES
+               DISPLAY "Student ID: " WS-StudentId
+               DISPLAY "Student Name: " WS-StudentName
+               DISPLAY "Course Code: " WS-CourseCode
+               DISPLAY "----------------------"
+           END-IF
+           PERFORM CHECK-DUPLICATE-ID.
+
+       CHECK-COURSE-FILTER.
+           MOVE 'N' TO WS-FILTER-MATCH
+           IF FILTER-TABLE-COUNT = ZERO
+               SET COURSE-CODE-MATCHES TO TRUE
+           ELSE
+               PERFORM FIND-FILTER-MATCH
+                   VARYING FILTER-IDX FROM 1 BY 1
+                   UNTIL FILTER-IDX > FILTER-TABLE-COUNT
+           END-IF.
+
+       FIND-FILTER-MATCH.
+           IF FLT-CourseCode(FILTER-IDX) = WS-CourseCode
+               SET COURSE-CODE-MATCHES TO TRUE
+           END-IF.
+
+       CHECK-DUPLICATE-ID.
+           MOVE 'N' TO WS-DUPLICATE-FOUND
+           PERFORM FIND-DUPLICATE-ID
+               VARYING STUDENT-ID-IDX FROM 1 BY 1
+               UNTIL STUDENT-ID-IDX > STUDENT-ID-TABLE-COUNT
+           IF DUPLICATE-ID-FOUND
+               MOVE WS-StudentId TO DUP-StudentId
+               WRITE DuplicateLine FROM DuplicateDetailLine
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               IF STUDENT-ID-TABLE-COUNT < STUDENT-ID-TABLE-MAX
+                   ADD 1 TO STUDENT-ID-TABLE-COUNT
+                   MOVE WS-StudentId
+                       TO SID-StudentId(STUDENT-ID-TABLE-COUNT)
+               END-IF
+           END-IF.
+
+       FIND-DUPLICATE-ID.
+           IF SID-StudentId(STUDENT-ID-IDX) = WS-StudentId
+               SET DUPLICATE-ID-FOUND TO TRUE
+           END-IF.
