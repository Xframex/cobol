@@ -2,33 +2,167 @@
        PROGRAM-ID. Conditions.
        AUTHOR. ismail.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AgeFile ASSIGN TO "AgeSurvey.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DemographicsReport ASSIGN TO "AgeDemographics.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD AgeFile.
+       01 AgeRecord.
+           02 AF-AGE   PIC 99.
+
+       FD DemographicsReport.
+       01 DemoLine     PIC X(40).
+
        WORKING-STORAGE SECTION.
 
-       01 AGE      PIC 99.
-           88 TEENAGE VALUE 13 THRU 19.
-           88 CHILD   VALUE 0 THRU 12.
-           88 ADULT   VALUE 20 THRU 64.
-           88 SENIOR  VALUE 65 THRU 90.
+           COPY AGEBAND.
+
+       01 RUN-MODE             PIC X VALUE 'I'.
+           88 INTERACTIVE-MODE VALUE 'I' 'i'.
+           88 BATCH-MODE       VALUE 'B' 'b'.
+
+       01 AGE-EOF              PIC X VALUE 'N'.
+           88 END-OF-AGES      VALUE 'Y'.
+
+       01 WS-BAND              PIC X(6) VALUE SPACES.
+
+       01 BAND-IDX             PIC 9 VALUE ZERO.
+       01 BAND-TOTALS.
+           02 BAND-TOTAL OCCURS 5 TIMES.
+               03 BT-BAND      PIC X(6).
+               03 BT-COUNT     PIC 9(5) VALUE ZERO.
+
+       01 GRAND-COUNT          PIC 9(5) VALUE ZERO.
+
+       01 DEMO-HEADING1        PIC X(40)
+           VALUE " Age Demographics Report".
+       01 DEMO-HEADING2        PIC X(40)
+           VALUE " Band     Count".
+
+       01 DEMO-DETAIL-LINE.
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 DD-BAND          PIC X(6).
+           02 FILLER           PIC X(4) VALUE SPACES.
+           02 DD-COUNT         PIC ZZZZ9.
+
+       01 DEMO-TOTAL-LINE.
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 FILLER           PIC X(9) VALUE "TOTAL".
+           02 FILLER           PIC X(1) VALUE SPACE.
+           02 DD-GRAND-COUNT   PIC ZZZZ9.
 
        PROCEDURE DIVISION.
        AgeChecker.
+           PERFORM INIT-BAND-TOTALS
+           DISPLAY "Run in (I)nteractive or (B)atch mode: "
+               WITH NO ADVANCING
+           ACCEPT RUN-MODE
+
+           EVALUATE TRUE
+               WHEN INTERACTIVE-MODE
+                   PERFORM PROCESS-INTERACTIVE
+               WHEN BATCH-MODE
+                   PERFORM PROCESS-BATCH
+                   PERFORM PRODUCE-DEMOGRAPHICS-REPORT
+               WHEN OTHER
+                   DISPLAY "Invalid mode entered."
+           END-EVALUATE
+
+           STOP RUN.
+
+       PROCESS-INTERACTIVE.
            DISPLAY 'Enter your AGE: '
            ACCEPT AGE
+           PERFORM CLASSIFY-AGE
+           PERFORM DISPLAY-CLASSIFICATION.
 
+       CLASSIFY-AGE.
            EVALUATE TRUE
-               WHEN TEENAGE
-                   DISPLAY "The person is a teenager."
+               WHEN INFANT
+                   MOVE "INFANT" TO WS-BAND
+               WHEN CHILD
+                   MOVE "CHILD " TO WS-BAND
+               WHEN TEEN
+                   MOVE "TEEN  " TO WS-BAND
+               WHEN ADULT
+                   MOVE "ADULT " TO WS-BAND
+               WHEN SENIOR
+                   MOVE "SENIOR" TO WS-BAND
+               WHEN OTHER
+                   MOVE SPACES TO WS-BAND
+           END-EVALUATE.
+
+       DISPLAY-CLASSIFICATION.
+           EVALUATE TRUE
+               WHEN INFANT
+                   DISPLAY "The person is an infant."
                WHEN CHILD
                    DISPLAY "The person is a child."
+               WHEN TEEN
+                   DISPLAY "The person is a teenager."
                WHEN ADULT
                    DISPLAY "The person is an adult."
                WHEN SENIOR
                    DISPLAY "The person is a senior."
                WHEN OTHER
                    DISPLAY "Invalid age."
-           END-EVALUATE
+           END-EVALUATE.
 
-           STOP RUN.
+       PROCESS-BATCH.
+           MOVE 'N' TO AGE-EOF
+           OPEN INPUT AgeFile
+           PERFORM READ-AGE-FILE UNTIL END-OF-AGES
+           CLOSE AgeFile.
+
+       READ-AGE-FILE.
+           READ AgeFile
+               AT END
+                   SET END-OF-AGES TO TRUE
+               NOT AT END
+                   MOVE AF-AGE TO AGE
+                   PERFORM CLASSIFY-AGE
+                   PERFORM ACCUMULATE-BAND-TOTAL
+           END-READ.
+
+       INIT-BAND-TOTALS.
+           MOVE "INFANT" TO BT-BAND(1)
+           MOVE "CHILD " TO BT-BAND(2)
+           MOVE "TEEN  " TO BT-BAND(3)
+           MOVE "ADULT " TO BT-BAND(4)
+           MOVE "SENIOR" TO BT-BAND(5)
+           MOVE ZERO TO GRAND-COUNT.
+
+       ACCUMULATE-BAND-TOTAL.
+           PERFORM ACCUMULATE-ONE-BAND
+               VARYING BAND-IDX FROM 1 BY 1 UNTIL BAND-IDX > 5.
+
+       ACCUMULATE-ONE-BAND.
+           IF BT-BAND(BAND-IDX) = WS-BAND
+               ADD 1 TO BT-COUNT(BAND-IDX)
+               ADD 1 TO GRAND-COUNT
+           END-IF.
+
+       PRODUCE-DEMOGRAPHICS-REPORT.
+           OPEN OUTPUT DemographicsReport
+           WRITE DemoLine FROM DEMO-HEADING1
+               AFTER ADVANCING PAGE
+           WRITE DemoLine FROM DEMO-HEADING2
+               AFTER ADVANCING 2 LINES
+           PERFORM WRITE-BAND-DEMO-LINE
+               VARYING BAND-IDX FROM 1 BY 1 UNTIL BAND-IDX > 5
+           MOVE GRAND-COUNT TO DD-GRAND-COUNT
+           WRITE DemoLine FROM DEMO-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           CLOSE DemographicsReport.
 
-        
+       WRITE-BAND-DEMO-LINE.
+           MOVE BT-BAND(BAND-IDX) TO DD-BAND
+           MOVE BT-COUNT(BAND-IDX) TO DD-COUNT
+           WRITE DemoLine FROM DEMO-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
