@@ -1,26 +1,158 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddNumbers.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransactionFile ASSIGN TO "AddTransactions.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LedgerFile ASSIGN TO "AddLedger.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TransactionFile.
+       01 TransactionRecord.
+           02 TX-Amount        PIC 9(5).
+
+       FD LedgerFile.
+       01 LedgerLine            PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 Num1 PIC 9(5) VALUE 0.
        01 Num2 PIC 9(5) VALUE 0.
        01 Num3 PIC 9(5) VALUE 0.
        01 Num4 PIC 9(5) VALUE 0.
-       01 Result PIC 9(5).
+       01 Result PIC 9(7) VALUE 0.
 
-       PROCEDURE DIVISION.
-           DISPLAY "Enter the first number: " WITH NO ADVANCING.
-           ACCEPT Num1.
-           DISPLAY "Enter the second number: " WITH NO ADVANCING.
-           ACCEPT Num2.
-           DISPLAY "Enter the third number: " WITH NO ADVANCING.
-           ACCEPT Num3.
-           DISPLAY "Enter the fourth number: " WITH NO ADVANCING.
-           ACCEPT Num4.
+       01 RUN-MODE              PIC X VALUE 'I'.
+           88 INTERACTIVE-MODE  VALUE 'I' 'i'.
+           88 BATCH-MODE        VALUE 'B' 'b'.
+
+       01 TRANSACTION-EOF       PIC X VALUE 'N'.
+           88 END-OF-TRANSACTIONS VALUE 'Y'.
+       01 TRANSACTION-COUNT     PIC 9(7) VALUE ZERO.
 
-           ADD Num1, Num2, Num3 TO Num4 GIVING Result.
+       01 WS-ENTRY              PIC 9(5) VALUE ZERO.
+       01 WS-VALID-ENTRY        PIC X VALUE 'N'.
+           88 ENTRY-IS-VALID    VALUE 'Y'.
 
-           DISPLAY "The result is: " Result.
+       01 WS-TODAY-DATE         PIC 9(8) VALUE ZEROS.
+       01 WS-TODAY-TIME         PIC 9(8) VALUE ZEROS.
+
+       01 LedgerDetailLine.
+           02 LDG-Date          PIC 9(8).
+           02 FILLER            PIC X VALUE SPACE.
+           02 LDG-Time          PIC 9(8).
+           02 FILLER            PIC X VALUE SPACE.
+           02 LDG-Result        PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       AddNumbers.
+           DISPLAY "Run in (I)nteractive or (B)atch mode: "
+               WITH NO ADVANCING
+           ACCEPT RUN-MODE
+
+           EVALUATE TRUE
+               WHEN INTERACTIVE-MODE
+                   PERFORM PROCESS-INTERACTIVE
+               WHEN BATCH-MODE
+                   PERFORM PROCESS-BATCH
+               WHEN OTHER
+                   DISPLAY "Invalid mode entered."
+           END-EVALUATE
 
            STOP RUN.
+
+       PROCESS-INTERACTIVE.
+           PERFORM ACCEPT-NUM1
+           PERFORM ACCEPT-NUM2
+           PERFORM ACCEPT-NUM3
+           PERFORM ACCEPT-NUM4
+
+           ADD Num1, Num2, Num3 TO Num4 GIVING Result
+
+           DISPLAY "The result is: " Result
+           PERFORM LOG-LEDGER-ENTRY.
+
+       ACCEPT-NUM1.
+           MOVE 'N' TO WS-VALID-ENTRY
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter the first number: " WITH NO ADVANCING
+               ACCEPT WS-ENTRY
+               IF WS-ENTRY NUMERIC
+                   MOVE WS-ENTRY TO Num1
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Invalid entry - numbers only, try again."
+               END-IF
+           END-PERFORM.
+
+       ACCEPT-NUM2.
+           MOVE 'N' TO WS-VALID-ENTRY
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter the second number: " WITH NO ADVANCING
+               ACCEPT WS-ENTRY
+               IF WS-ENTRY NUMERIC
+                   MOVE WS-ENTRY TO Num2
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Invalid entry - numbers only, try again."
+               END-IF
+           END-PERFORM.
+
+       ACCEPT-NUM3.
+           MOVE 'N' TO WS-VALID-ENTRY
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter the third number: " WITH NO ADVANCING
+               ACCEPT WS-ENTRY
+               IF WS-ENTRY NUMERIC
+                   MOVE WS-ENTRY TO Num3
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Invalid entry - numbers only, try again."
+               END-IF
+           END-PERFORM.
+
+       ACCEPT-NUM4.
+           MOVE 'N' TO WS-VALID-ENTRY
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "Enter the fourth number: " WITH NO ADVANCING
+               ACCEPT WS-ENTRY
+               IF WS-ENTRY NUMERIC
+                   MOVE WS-ENTRY TO Num4
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Invalid entry - numbers only, try again."
+               END-IF
+           END-PERFORM.
+
+       PROCESS-BATCH.
+           MOVE ZERO TO Result
+           MOVE ZERO TO TRANSACTION-COUNT
+           MOVE 'N' TO TRANSACTION-EOF
+           OPEN INPUT TransactionFile
+           PERFORM READ-TRANSACTION-FILE UNTIL END-OF-TRANSACTIONS
+           CLOSE TransactionFile
+           DISPLAY "Transactions processed: " TRANSACTION-COUNT
+           DISPLAY "The result is: " Result
+           PERFORM LOG-LEDGER-ENTRY.
+
+       READ-TRANSACTION-FILE.
+           READ TransactionFile
+               AT END
+                   SET END-OF-TRANSACTIONS TO TRUE
+               NOT AT END
+                   ADD 1 TO TRANSACTION-COUNT
+                   ADD TX-Amount TO Result
+           END-READ.
+
+       LOG-LEDGER-ENTRY.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TODAY-TIME FROM TIME
+           MOVE WS-TODAY-DATE TO LDG-Date
+           MOVE WS-TODAY-TIME TO LDG-Time
+           MOVE Result TO LDG-Result
+           OPEN EXTEND LedgerFile
+           WRITE LedgerLine FROM LedgerDetailLine
+           CLOSE LedgerFile.
