@@ -2,37 +2,216 @@
        PROGRAM-ID. CountryandCurrency.
        AUTHOR. ismail
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CountryCurrencyMaster
+               ASSIGN TO "CountryCurrencyMaster.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExchangeRateFile
+               ASSIGN TO "ExchangeRate.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RejectionLog
+               ASSIGN TO "CountryRejects.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RateHistoryLog
+               ASSIGN TO "RateHistory.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CountryCurrencyMaster.
+       01 CountryCurrencyRecord.
+           02 CCM-CountryCode    PIC 999.
+           02 CCM-CurrencyCode   PIC 99.
+           02 CCM-CurrencyName   PIC X(10).
+
+       FD ExchangeRateFile.
+       01 ExchangeRateRecord.
+           02 ER-CurrencyCode    PIC 99.
+           02 ER-RateToHome      PIC 9(3)V9999.
+
+       FD RejectionLog.
+       01 RejectionLine         PIC X(55).
+
+       FD RateHistoryLog.
+       01 RateHistoryLine       PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01 CountryCode          PIC 999 VALUE ZEROS.
-           88 BritishCountry   VALUES 3, 7, 10, 15.
-       
+
        01 CurrencyCode         PIC 99 VALUE ZEROS.
-           88 CurrencyIsPound  VALUE 14.
-           88 CurrencyIsEuro   VALUE 03.
-           88 CurrencyIsDollar VALUE 28.
 
-           *> prcedure od orders and steps 
+       01 COUNTRY-TABLE-MAX    PIC 99 VALUE 50.
+       01 COUNTRY-TABLE-COUNT  PIC 99 VALUE ZERO.
+       01 COUNTRY-EOF          PIC X VALUE 'N'.
+           88 END-OF-COUNTRY-MASTER VALUE 'Y'.
+       01 COUNTRY-IDX          PIC 99 VALUE ZERO.
+       01 WS-COUNTRY-FOUND     PIC X VALUE 'N'.
+           88 COUNTRY-CODE-FOUND VALUE 'Y'.
+       01 WS-CURRENCY-NAME     PIC X(10) VALUE SPACES.
+           88 CURRENCY-IS-POUND VALUE "POUND".
+
+       01 COUNTRY-TABLE.
+           02 COUNTRY-ENTRY OCCURS 50 TIMES.
+               03 CT-CountryCode  PIC 999.
+               03 CT-CurrencyCode PIC 99.
+               03 CT-CurrencyName PIC X(10).
+
+       01 RATE-TABLE-MAX       PIC 99 VALUE 50.
+       01 RATE-TABLE-COUNT     PIC 99 VALUE ZERO.
+       01 RATE-EOF             PIC X VALUE 'N'.
+           88 END-OF-RATES     VALUE 'Y'.
+       01 RATE-IDX             PIC 99 VALUE ZERO.
+       01 WS-RATE-FOUND        PIC X VALUE 'N'.
+           88 RATE-FOUND       VALUE 'Y'.
+       01 WS-RATE              PIC 9(3)V9999 VALUE 1.0000.
+       01 WS-AMOUNT            PIC 9(7)V99 VALUE ZEROS.
+       01 WS-CONVERTED-AMOUNT  PIC 9(7)V99 VALUE ZEROS.
+
+       01 RATE-TABLE.
+           02 RATE-ENTRY OCCURS 50 TIMES.
+               03 RT-CurrencyCode PIC 99.
+               03 RT-RateToHome   PIC 9(3)V9999.
+
+       01 WS-TODAY-DATE         PIC 9(8) VALUE ZEROS.
+
+       01 RejectionDetailLine.
+           02 RDL-Date          PIC 9(8).
+           02 FILLER            PIC X(1) VALUE SPACE.
+           02 FILLER            PIC X(23)
+               VALUE "Rejected country code: ".
+           02 RDL-CountryCode   PIC 999.
+           02 FILLER            PIC X(17) VALUE " not on master".
+
+       01 RateHistoryDetailLine.
+           02 RHL-Date          PIC 9(8).
+           02 FILLER            PIC X(1) VALUE SPACE.
+           02 RHL-CurrencyCode  PIC 99.
+           02 FILLER            PIC X(1) VALUE SPACE.
+           02 RHL-Rate          PIC 9(3)V9999.
+           02 FILLER            PIC X(1) VALUE SPACE.
+           02 RHL-Amount        PIC 9(7)V99.
+           02 FILLER            PIC X(1) VALUE SPACE.
+           02 RHL-Converted     PIC 9(7)V99.
 
        PROCEDURE DIVISION.
        Begin.
+           PERFORM LOAD-COUNTRY-TABLE
+           PERFORM LOAD-RATE-TABLE
            DISPLAY "Enter the country code: " WITH NO ADVANCING
            ACCEPT CountryCode
-
-           IF BritishCountry THEN
-              SET CurrencyIsPound TO TRUE
+           PERFORM LOOKUP-COUNTRY
+           IF COUNTRY-CODE-FOUND AND CURRENCY-IS-POUND
+              DISPLAY "pound used by this country"
+           ELSE
+              DISPLAY "Country does not use sterling"
+           END-IF
+           IF COUNTRY-CODE-FOUND
+               PERFORM CONVERT-AMOUNT
+           ELSE
+               PERFORM LOG-REJECTED-COUNTRY
            END-IF
+           STOP RUN.
 
-           IF CurrencyIsPound
-              DISPLAY "pound used by this country"
-              ELSE
-                 DISPLAY "Country does not use sterling"
-              END-IF
-           STOP RUN.   
+       LOG-REJECTED-COUNTRY.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE TO RDL-Date
+           MOVE CountryCode TO RDL-CountryCode
+           OPEN EXTEND RejectionLog
+           WRITE RejectionLine FROM RejectionDetailLine
+           CLOSE RejectionLog.
+
+       CONVERT-AMOUNT.
+           DISPLAY "Enter an amount to convert to home currency: "
+               WITH NO ADVANCING
+           ACCEPT WS-AMOUNT
+           PERFORM LOOKUP-RATE
+           COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+               WS-AMOUNT * WS-RATE
+           DISPLAY "Converted amount: " WS-CONVERTED-AMOUNT
+           PERFORM LOG-RATE-HISTORY.
+
+       LOG-RATE-HISTORY.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE TO RHL-Date
+           MOVE CurrencyCode TO RHL-CurrencyCode
+           MOVE WS-RATE TO RHL-Rate
+           MOVE WS-AMOUNT TO RHL-Amount
+           MOVE WS-CONVERTED-AMOUNT TO RHL-Converted
+           OPEN EXTEND RateHistoryLog
+           WRITE RateHistoryLine FROM RateHistoryDetailLine
+           CLOSE RateHistoryLog.
+
+       LOAD-COUNTRY-TABLE.
+           MOVE ZERO TO COUNTRY-TABLE-COUNT
+           MOVE 'N' TO COUNTRY-EOF
+           OPEN INPUT CountryCurrencyMaster
+           PERFORM READ-COUNTRY-MASTER UNTIL END-OF-COUNTRY-MASTER
+           CLOSE CountryCurrencyMaster.
+
+       READ-COUNTRY-MASTER.
+           READ CountryCurrencyMaster
+               AT END
+                   SET END-OF-COUNTRY-MASTER TO TRUE
+               NOT AT END
+                   IF COUNTRY-TABLE-COUNT < COUNTRY-TABLE-MAX
+                       ADD 1 TO COUNTRY-TABLE-COUNT
+                       MOVE CCM-CountryCode
+                           TO CT-CountryCode(COUNTRY-TABLE-COUNT)
+                       MOVE CCM-CurrencyCode
+                           TO CT-CurrencyCode(COUNTRY-TABLE-COUNT)
+                       MOVE CCM-CurrencyName
+                           TO CT-CurrencyName(COUNTRY-TABLE-COUNT)
+                   END-IF
+           END-READ.
 
+       LOOKUP-COUNTRY.
+           MOVE 'N' TO WS-COUNTRY-FOUND
+           MOVE ZEROS TO CurrencyCode
+           MOVE SPACES TO WS-CURRENCY-NAME
+           PERFORM FIND-COUNTRY
+               VARYING COUNTRY-IDX FROM 1 BY 1
+               UNTIL COUNTRY-IDX > COUNTRY-TABLE-COUNT.
 
+       FIND-COUNTRY.
+           IF CT-CountryCode(COUNTRY-IDX) = CountryCode
+               SET COUNTRY-CODE-FOUND TO TRUE
+               MOVE CT-CurrencyCode(COUNTRY-IDX) TO CurrencyCode
+               MOVE CT-CurrencyName(COUNTRY-IDX) TO WS-CURRENCY-NAME
+           END-IF.
 
+       LOAD-RATE-TABLE.
+           MOVE ZERO TO RATE-TABLE-COUNT
+           MOVE 'N' TO RATE-EOF
+           OPEN INPUT ExchangeRateFile
+           PERFORM READ-RATE-FILE UNTIL END-OF-RATES
+           CLOSE ExchangeRateFile.
 
+       READ-RATE-FILE.
+           READ ExchangeRateFile
+               AT END
+                   SET END-OF-RATES TO TRUE
+               NOT AT END
+                   IF RATE-TABLE-COUNT < RATE-TABLE-MAX
+                       ADD 1 TO RATE-TABLE-COUNT
+                       MOVE ER-CurrencyCode
+                           TO RT-CurrencyCode(RATE-TABLE-COUNT)
+                       MOVE ER-RateToHome
+                           TO RT-RateToHome(RATE-TABLE-COUNT)
+                   END-IF
+           END-READ.
 
+       LOOKUP-RATE.
+           MOVE 'N' TO WS-RATE-FOUND
+           MOVE 1.0000 TO WS-RATE
+           PERFORM FIND-RATE
+               VARYING RATE-IDX FROM 1 BY 1
+               UNTIL RATE-IDX > RATE-TABLE-COUNT.
 
+       FIND-RATE.
+           IF RT-CurrencyCode(RATE-IDX) = CurrencyCode
+               SET RATE-FOUND TO TRUE
+               MOVE RT-RateToHome(RATE-IDX) TO WS-RATE
+           END-IF.
