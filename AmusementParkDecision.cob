@@ -2,45 +2,855 @@
        PROGRAM-ID. AmusementParkDecision.
        AUTHOR. ismail.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TicketRequests ASSIGN TO "TicketRequests.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PricedTickets ASSIGN TO "PricedTickets.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AdmissionsLog ASSIGN TO "AdmissionsLog.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TicketRateFile ASSIGN TO "TicketRates.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DailySummary ASSIGN TO "DailySummary.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MembershipFile ASSIGN TO "Membership.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CountryCurrencyMaster
+               ASSIGN TO "CountryCurrencyMaster.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExchangeRateFile ASSIGN TO "ExchangeRate.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TransCounterFile ASSIGN TO "AdmissionsCounter.Dat".
+           SELECT BandTotalsFile ASSIGN TO "BandTotals.Dat".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TicketRequests.
+       01 TicketRequestRec.
+           02 TR-AGE       PIC 99.
+           02 TR-HEIGHT    PIC 99.
+
+       FD PricedTickets.
+       01 PricedTicketRec.
+           02 PT-AGE       PIC 99.
+           02 FILLER       PIC X VALUE SPACE.
+           02 PT-HEIGHT    PIC 99.
+           02 FILLER       PIC X VALUE SPACE.
+           02 PT-BAND      PIC X(6).
+           02 FILLER       PIC X VALUE SPACE.
+           02 PT-PRICE     PIC $$$9.99.
+
+       FD AdmissionsLog.
+       01 AdmissionsLogRec.
+           02 AL-DATE      PIC 9(8).
+           02 FILLER       PIC X VALUE SPACE.
+           02 AL-AGE       PIC 99.
+           02 FILLER       PIC X VALUE SPACE.
+           02 AL-HEIGHT    PIC 99.
+           02 FILLER       PIC X VALUE SPACE.
+           02 AL-BAND      PIC X(6).
+           02 FILLER       PIC X VALUE SPACE.
+           02 AL-PRICE     PIC $$$9.99.
+           02 FILLER       PIC X VALUE SPACE.
+           02 AL-TRANS-ID  PIC 9(6).
+           02 FILLER       PIC X VALUE SPACE.
+           02 AL-ENTRY-TYPE PIC X.
+           02 FILLER       PIC X VALUE SPACE.
+           02 AL-REF-TRANS-ID PIC 9(6).
+           02 FILLER       PIC X VALUE SPACE.
+           02 AL-REASON-CODE PIC X(10).
+
+       FD TransCounterFile.
+       01 TransCounterRec.
+           02 TC-LAST-TRANS-ID  PIC 9(6).
+
+       FD BandTotalsFile.
+       01 BandTotalsRec.
+           02 BTF-DATE            PIC 9(8).
+           02 BTF-ENTRY OCCURS 5 TIMES.
+               03 BTF-BAND        PIC X(6).
+               03 BTF-COUNT       PIC 9(5).
+               03 BTF-REVENUE     PIC 9(7)V99.
+           02 BTF-GRAND-COUNT     PIC 9(5).
+           02 BTF-GRAND-REVENUE   PIC 9(7)V99.
+
+       FD TicketRateFile.
+       01 TicketRateFileRec.
+           02 RF-BAND         PIC X(6).
+           02 RF-HEIGHT-FLAG  PIC X.
+           02 RF-PRICE        PIC 9(3)V99.
+
+       FD DailySummary.
+       01 SummaryLine          PIC X(40).
+
+       FD MembershipFile.
+       01 MembershipRec.
+           02 MF-MEMBER-ID     PIC 9(7).
+           02 MF-AGE           PIC 99.
+           02 MF-TIER          PIC X.
+           02 MF-EXPIRY        PIC 9(8).
+
+       FD CountryCurrencyMaster.
+       01 CountryCurrencyRecord.
+           02 CCM-CountryCode    PIC 999.
+           02 CCM-CurrencyCode   PIC 99.
+           02 CCM-CurrencyName   PIC X(10).
+
+       FD ExchangeRateFile.
+       01 ExchangeRateRecord.
+           02 ER-CurrencyCode    PIC 99.
+           02 ER-RateToHome      PIC 9(3)V9999.
+
        WORKING-STORAGE SECTION.
 
-       01  AGE     PIC 99.
-           88 INFANT  VALUE 0 THRU 3.
-           88 CHILD   VALUE 4  THRU 7.
-           88 TEEN    VALUE 8  THRU 12.
-           88 ADULT   VALUE 13 THRU 64.
-           88 SENIOR  VALUE 65 THRU 99.
-      
+       COPY AGEBAND.
+
        01  HeightOfPerson    PIC 99.
            88 PersonHeight_1 VALUE 0 THRU 48.
 
+       01 RUN-MODE           PIC X VALUE 'I'.
+           88 INTERACTIVE-MODE VALUE 'I' 'i'.
+           88 BATCH-MODE        VALUE 'B' 'b'.
+           88 GROUP-MODE        VALUE 'G' 'g'.
+           88 REFUND-MODE        VALUE 'V' 'v'.
+
+       01 WS-NEXT-TRANS-ID    PIC 9(6) VALUE ZERO.
+       01 WS-ENTRY-TYPE       PIC X VALUE 'A'.
+           88 ADMISSION-ENTRY VALUE 'A'.
+           88 REFUND-ENTRY    VALUE 'R'.
+
+       01 WS-REFUND-TRANS-ID  PIC 9(6) VALUE ZERO.
+       01 WS-REASON-CODE      PIC X(10) VALUE SPACES.
+       01 WS-REFUND-FOUND     PIC X VALUE 'N'.
+           88 ORIGINAL-ADMISSION-FOUND VALUE 'Y'.
+       01 WS-FOUND-AGE        PIC 99 VALUE ZERO.
+       01 WS-FOUND-HEIGHT     PIC 99 VALUE ZERO.
+       01 WS-FOUND-BAND       PIC X(6) VALUE SPACES.
+       01 WS-FOUND-PRICE      PIC 999V99 VALUE ZERO.
+
+       01 TICKET-EOF         PIC X VALUE 'N'.
+           88 END-OF-TICKETS VALUE 'Y'.
+
+       01 WS-PRICE           PIC 999V99 VALUE ZEROS.
+       01 WS-BAND            PIC X(6)   VALUE SPACES.
+
+       01 GROUP-COUNTS.
+           02 GC-INFANT      PIC 99 VALUE ZEROS.
+           02 GC-CHILD       PIC 99 VALUE ZEROS.
+           02 GC-TEEN        PIC 99 VALUE ZEROS.
+           02 GC-ADULT       PIC 99 VALUE ZEROS.
+           02 GC-SENIOR      PIC 99 VALUE ZEROS.
+
+       01 GROUP-SIZE           PIC 999      VALUE ZEROS.
+       01 GROUP-SUBTOTAL       PIC 9(5)V99  VALUE ZEROS.
+       01 GROUP-DISCOUNT-PCT   PIC V99      VALUE 0.15.
+       01 GROUP-TOTAL          PIC 9(5)V99  VALUE ZEROS.
+       01 GROUP-MINIMUM-SIZE   PIC 999      VALUE 6.
+
+       01 WS-GROUP-BAND        PIC X(6)   VALUE SPACES.
+       01 WS-GROUP-PRICE       PIC 999V99 VALUE ZEROS.
+       01 WS-GROUP-DISCOUNT-FACTOR PIC 9V99    VALUE 1.00.
+       01 WS-GROUP-BAND-COUNT      PIC 99      VALUE ZERO.
+       01 WS-GROUP-UNIT-PRICE      PIC 999V99  VALUE ZEROS.
+       01 WS-GROUP-BAND-REVENUE    PIC 9(7)V99 VALUE ZEROS.
+       01 GROUP-BAND-PRICES.
+           02 WS-INFANT-PRICE  PIC 999V99 VALUE ZEROS.
+           02 WS-CHILD-PRICE   PIC 999V99 VALUE ZEROS.
+           02 WS-TEEN-PRICE    PIC 999V99 VALUE ZEROS.
+           02 WS-ADULT-PRICE   PIC 999V99 VALUE ZEROS.
+           02 WS-SENIOR-PRICE  PIC 999V99 VALUE ZEROS.
+
+       01 WS-TODAY-DATE        PIC 9(8)     VALUE ZEROS.
+       01 WS-HEIGHT-FLAG       PIC X        VALUE 'N'.
+
+       01 RATE-TABLE-COUNT     PIC 99       VALUE ZERO.
+       01 RATE-TABLE-MAX       PIC 99       VALUE 10.
+       01 RATE-EOF             PIC X        VALUE 'N'.
+           88 END-OF-RATES     VALUE 'Y'.
+       01 RATE-IDX             PIC 99       VALUE ZERO.
+
+       01 RATE-TABLE.
+           02 RATE-ENTRY OCCURS 10 TIMES.
+               03 RT-BAND        PIC X(6).
+               03 RT-HEIGHT-FLAG PIC X.
+               03 RT-PRICE       PIC 9(3)V99.
+
+       01 BAND-IDX             PIC 9 VALUE ZERO.
+       01 BAND-TOTALS.
+           02 BAND-TOTAL OCCURS 5 TIMES.
+               03 BT-BAND       PIC X(6).
+               03 BT-COUNT      PIC 9(5)    VALUE ZERO.
+               03 BT-REVENUE    PIC 9(7)V99 VALUE ZERO.
+
+       01 GRAND-COUNT          PIC 9(5)    VALUE ZERO.
+       01 GRAND-REVENUE        PIC 9(7)V99 VALUE ZERO.
+
+       01 SUMMARY-HEADING1     PIC X(40)
+           VALUE " Daily Admissions Revenue Summary".
+       01 SUMMARY-HEADING2     PIC X(40)
+           VALUE " Band     Admissions      Revenue".
+
+       01 SUMMARY-DETAIL-LINE.
+           02 FILLER           PIC X(1)  VALUE SPACE.
+           02 SD-BAND          PIC X(6).
+           02 FILLER           PIC X(4)  VALUE SPACES.
+           02 SD-COUNT         PIC ZZZZ9.
+           02 FILLER           PIC X(6)  VALUE SPACES.
+           02 SD-REVENUE       PIC $$$,$$9.99.
+
+       01 SUMMARY-TOTAL-LINE.
+           02 FILLER           PIC X(1)  VALUE SPACE.
+           02 FILLER           PIC X(9)  VALUE "TOTAL".
+           02 FILLER           PIC X(1)  VALUE SPACE.
+           02 SD-GRAND-COUNT   PIC ZZZZ9.
+           02 FILLER           PIC X(6)  VALUE SPACES.
+           02 SD-GRAND-REVENUE PIC $$$,$$9.99.
+
+       01 MEMBER-TABLE-MAX      PIC 99 VALUE 50.
+       01 MEMBER-TABLE-COUNT    PIC 99 VALUE ZERO.
+       01 MEMBER-EOF            PIC X  VALUE 'N'.
+           88 END-OF-MEMBERS    VALUE 'Y'.
+       01 MEMBER-IDX            PIC 99 VALUE ZERO.
+       01 WS-MEMBER-ID          PIC 9(7) VALUE ZEROS.
+       01 WS-MEMBER-FOUND       PIC X VALUE 'N'.
+           88 MEMBER-IS-FOUND   VALUE 'Y'.
+       01 WS-MEMBER-TIER        PIC X VALUE SPACE.
+           88 TIER-GOLD         VALUE 'G' 'g'.
+           88 TIER-STANDARD     VALUE 'S' 's'.
+       01 WS-MEMBER-EXPIRY      PIC 9(8) VALUE ZEROS.
+       01 WS-MEMBERSHIP-VALID   PIC X VALUE 'N'.
+           88 MEMBERSHIP-IS-ACTIVE VALUE 'Y'.
+
+       01 MEMBER-TABLE.
+           02 MEMBER-ENTRY OCCURS 50 TIMES.
+               03 MT-MEMBER-ID  PIC 9(7).
+               03 MT-AGE        PIC 99.
+               03 MT-TIER       PIC X.
+               03 MT-EXPIRY     PIC 9(8).
+
+       01 CountryCode           PIC 999 VALUE ZEROS.
+       01 CurrencyCode          PIC 99  VALUE ZEROS.
+
+       01 COUNTRY-TABLE-MAX     PIC 99 VALUE 50.
+       01 COUNTRY-TABLE-COUNT   PIC 99 VALUE ZERO.
+       01 COUNTRY-EOF           PIC X  VALUE 'N'.
+           88 END-OF-COUNTRY-MASTER VALUE 'Y'.
+       01 COUNTRY-IDX           PIC 99 VALUE ZERO.
+       01 WS-COUNTRY-FOUND      PIC X VALUE 'N'.
+           88 COUNTRY-CODE-FOUND VALUE 'Y'.
+       01 WS-CURRENCY-NAME      PIC X(10) VALUE SPACES.
+
+       01 COUNTRY-TABLE.
+           02 COUNTRY-ENTRY OCCURS 50 TIMES.
+               03 CT-CountryCode  PIC 999.
+               03 CT-CurrencyCode PIC 99.
+               03 CT-CurrencyName PIC X(10).
+
+       01 FX-RATE-TABLE-MAX     PIC 99 VALUE 50.
+       01 FX-RATE-TABLE-COUNT   PIC 99 VALUE ZERO.
+       01 FX-RATE-EOF           PIC X  VALUE 'N'.
+           88 END-OF-FX-RATES   VALUE 'Y'.
+       01 FX-RATE-IDX           PIC 99 VALUE ZERO.
+       01 WS-FX-RATE            PIC 9(3)V9999 VALUE 1.0000.
+
+       01 FX-RATE-TABLE.
+           02 FX-RATE-ENTRY OCCURS 50 TIMES.
+               03 FXR-CurrencyCode PIC 99.
+               03 FXR-RateToHome   PIC 9(3)V9999.
+
+       01 WS-CONVERTED-PRICE    PIC 9(7)V99 VALUE ZEROS.
+
        PROCEDURE DIVISION.
        AgeChecker.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-RATE-TABLE
+           PERFORM LOAD-MEMBER-TABLE
+           PERFORM LOAD-COUNTRY-CURRENCY-TABLE
+           PERFORM LOAD-FX-RATE-TABLE
+           PERFORM INIT-BAND-TOTALS
+           PERFORM LOAD-TRANS-COUNTER
+           OPEN EXTEND AdmissionsLog
+
+           DISPLAY "Run in (I)nteractive, (B)atch, (G)roup "
+               WITH NO ADVANCING
+           DISPLAY "or (V)oid/refund mode: " WITH NO ADVANCING
+           ACCEPT RUN-MODE
+
+           EVALUATE TRUE
+              WHEN INTERACTIVE-MODE
+                 PERFORM PROCESS-INTERACTIVE
+              WHEN BATCH-MODE
+                 PERFORM PROCESS-BATCH
+              WHEN GROUP-MODE
+                 PERFORM PROCESS-GROUP
+              WHEN REFUND-MODE
+                 PERFORM PROCESS-REFUND
+              WHEN OTHER
+                 DISPLAY "Invalid mode entered."
+           END-EVALUATE
+
+           CLOSE AdmissionsLog
+           PERFORM PRODUCE-DAILY-SUMMARY
+           STOP RUN.
+
+       PROCESS-INTERACTIVE.
            DISPLAY 'Enter your AGE: '
            ACCEPT AGE
            DISPLAY 'Enter your height in inches: '
            ACCEPT HeightOfPerson
+           DISPLAY 'Enter member id (0 if not a member): '
+               WITH NO ADVANCING
+           ACCEPT WS-MEMBER-ID
+           DISPLAY 'Enter country code (000 for home currency): '
+               WITH NO ADVANCING
+           ACCEPT CountryCode
+
+           PERFORM PRICE-VISITOR
+           PERFORM CHECK-MEMBERSHIP
+           PERFORM CONVERT-PRICE-IF-FOREIGN
+           PERFORM DISPLAY-PRICE
+           PERFORM WRITE-ADMISSIONS-LOG.
 
+       PRICE-VISITOR.
            EVALUATE TRUE
               WHEN INFANT
-                 DISPLAY "Enter for free 0 $"
+                 MOVE "INFANT" TO WS-BAND
               WHEN CHILD
-                 DISPLAY "You have to pay 10 $"
+                 MOVE "CHILD " TO WS-BAND
               WHEN TEEN
-                 IF PersonHeight_1
-                    DISPLAY "You have to pay 10 $" 
-                 ELSE
-                    DISPLAY "You have to pay 15 $"
-                 END-IF
+                 MOVE "TEEN  " TO WS-BAND
               WHEN ADULT
-                 IF PersonHeight_1
-                    DISPLAY "You have to pay 25 $" 
-                 ELSE
-                    DISPLAY "You have to pay 18 $"
-                 END-IF
+                 MOVE "ADULT " TO WS-BAND
               WHEN SENIOR
-                 DISPLAY "You have to pay 12 $"
-            END-EVALUATE
+                 MOVE "SENIOR" TO WS-BAND
+           END-EVALUATE
+
+           IF PersonHeight_1
+              MOVE 'Y' TO WS-HEIGHT-FLAG
+           ELSE
+              MOVE 'N' TO WS-HEIGHT-FLAG
+           END-IF
+
+           MOVE ZERO TO WS-PRICE
+           PERFORM LOOKUP-RATE.
+
+       LOAD-RATE-TABLE.
+           MOVE ZERO TO RATE-TABLE-COUNT
+           MOVE 'N' TO RATE-EOF
+           OPEN INPUT TicketRateFile
+           PERFORM READ-RATE-FILE UNTIL END-OF-RATES
+           CLOSE TicketRateFile.
+
+       READ-RATE-FILE.
+           READ TicketRateFile
+              AT END
+                 MOVE 'Y' TO RATE-EOF
+              NOT AT END
+                 IF RATE-TABLE-COUNT < RATE-TABLE-MAX
+                    ADD 1 TO RATE-TABLE-COUNT
+                    MOVE RF-BAND TO RT-BAND(RATE-TABLE-COUNT)
+                    MOVE RF-HEIGHT-FLAG
+                        TO RT-HEIGHT-FLAG(RATE-TABLE-COUNT)
+                    MOVE RF-PRICE TO RT-PRICE(RATE-TABLE-COUNT)
+                 END-IF
+           END-READ.
+
+       LOOKUP-RATE.
+           PERFORM SEARCH-RATE-ENTRY
+               VARYING RATE-IDX FROM 1 BY 1
+               UNTIL RATE-IDX > RATE-TABLE-COUNT.
+
+       SEARCH-RATE-ENTRY.
+           IF RT-BAND(RATE-IDX) = WS-BAND
+                 AND RT-HEIGHT-FLAG(RATE-IDX) = WS-HEIGHT-FLAG
+              MOVE RT-PRICE(RATE-IDX) TO WS-PRICE
+           END-IF.
+
+       LOOKUP-GROUP-BAND-PRICES.
+           MOVE "INFANT" TO WS-GROUP-BAND
+           PERFORM LOOKUP-GROUP-BAND-PRICE
+           MOVE WS-GROUP-PRICE TO WS-INFANT-PRICE
+
+           MOVE "CHILD " TO WS-GROUP-BAND
+           PERFORM LOOKUP-GROUP-BAND-PRICE
+           MOVE WS-GROUP-PRICE TO WS-CHILD-PRICE
+
+           MOVE "TEEN  " TO WS-GROUP-BAND
+           PERFORM LOOKUP-GROUP-BAND-PRICE
+           MOVE WS-GROUP-PRICE TO WS-TEEN-PRICE
+
+           MOVE "ADULT " TO WS-GROUP-BAND
+           PERFORM LOOKUP-GROUP-BAND-PRICE
+           MOVE WS-GROUP-PRICE TO WS-ADULT-PRICE
+
+           MOVE "SENIOR" TO WS-GROUP-BAND
+           PERFORM LOOKUP-GROUP-BAND-PRICE
+           MOVE WS-GROUP-PRICE TO WS-SENIOR-PRICE.
+
+       LOOKUP-GROUP-BAND-PRICE.
+           MOVE WS-GROUP-BAND TO WS-BAND
+           MOVE 'N' TO WS-HEIGHT-FLAG
+           MOVE ZERO TO WS-PRICE
+           PERFORM LOOKUP-RATE
+           MOVE WS-PRICE TO WS-GROUP-PRICE.
+
+       LOAD-MEMBER-TABLE.
+           MOVE ZERO TO MEMBER-TABLE-COUNT
+           MOVE 'N' TO MEMBER-EOF
+           OPEN INPUT MembershipFile
+           PERFORM READ-MEMBER-FILE UNTIL END-OF-MEMBERS
+           CLOSE MembershipFile.
+
+       READ-MEMBER-FILE.
+           READ MembershipFile
+              AT END
+                 MOVE 'Y' TO MEMBER-EOF
+              NOT AT END
+                 IF MEMBER-TABLE-COUNT < MEMBER-TABLE-MAX
+                    ADD 1 TO MEMBER-TABLE-COUNT
+                    MOVE MF-MEMBER-ID
+                        TO MT-MEMBER-ID(MEMBER-TABLE-COUNT)
+                    MOVE MF-AGE TO MT-AGE(MEMBER-TABLE-COUNT)
+                    MOVE MF-TIER TO MT-TIER(MEMBER-TABLE-COUNT)
+                    MOVE MF-EXPIRY TO MT-EXPIRY(MEMBER-TABLE-COUNT)
+                 END-IF
+           END-READ.
+
+       CHECK-MEMBERSHIP.
+           MOVE 'N' TO WS-MEMBERSHIP-VALID
+           IF WS-MEMBER-ID NOT = ZERO
+              PERFORM LOOKUP-MEMBER
+              IF MEMBER-IS-FOUND AND WS-MEMBER-EXPIRY >= WS-TODAY-DATE
+                 SET MEMBERSHIP-IS-ACTIVE TO TRUE
+                 PERFORM APPLY-MEMBERSHIP-PRICE
+              END-IF
+           END-IF.
+
+       LOOKUP-MEMBER.
+           MOVE 'N' TO WS-MEMBER-FOUND
+           PERFORM FIND-MEMBER
+               VARYING MEMBER-IDX FROM 1 BY 1
+               UNTIL MEMBER-IDX > MEMBER-TABLE-COUNT.
+
+       FIND-MEMBER.
+           IF MT-MEMBER-ID(MEMBER-IDX) = WS-MEMBER-ID
+              SET MEMBER-IS-FOUND TO TRUE
+              MOVE MT-TIER(MEMBER-IDX) TO WS-MEMBER-TIER
+              MOVE MT-EXPIRY(MEMBER-IDX) TO WS-MEMBER-EXPIRY
+           END-IF.
+
+       APPLY-MEMBERSHIP-PRICE.
+           EVALUATE TRUE
+              WHEN TIER-GOLD
+                 MOVE ZERO TO WS-PRICE
+              WHEN TIER-STANDARD
+                 COMPUTE WS-PRICE ROUNDED = WS-PRICE * 0.5
+           END-EVALUATE.
+
+       LOAD-COUNTRY-CURRENCY-TABLE.
+           MOVE ZERO TO COUNTRY-TABLE-COUNT
+           MOVE 'N' TO COUNTRY-EOF
+           OPEN INPUT CountryCurrencyMaster
+           PERFORM READ-COUNTRY-CURRENCY-MASTER
+               UNTIL END-OF-COUNTRY-MASTER
+           CLOSE CountryCurrencyMaster.
+
+       READ-COUNTRY-CURRENCY-MASTER.
+           READ CountryCurrencyMaster
+              AT END
+                 SET END-OF-COUNTRY-MASTER TO TRUE
+              NOT AT END
+                 IF COUNTRY-TABLE-COUNT < COUNTRY-TABLE-MAX
+                    ADD 1 TO COUNTRY-TABLE-COUNT
+                    MOVE CCM-CountryCode
+                        TO CT-CountryCode(COUNTRY-TABLE-COUNT)
+                    MOVE CCM-CurrencyCode
+                        TO CT-CurrencyCode(COUNTRY-TABLE-COUNT)
+                    MOVE CCM-CurrencyName
+                        TO CT-CurrencyName(COUNTRY-TABLE-COUNT)
+                 END-IF
+           END-READ.
+
+       LOOKUP-COUNTRY-CURRENCY.
+           MOVE 'N' TO WS-COUNTRY-FOUND
+           MOVE ZEROS TO CurrencyCode
+           MOVE SPACES TO WS-CURRENCY-NAME
+           PERFORM FIND-COUNTRY-CURRENCY
+               VARYING COUNTRY-IDX FROM 1 BY 1
+               UNTIL COUNTRY-IDX > COUNTRY-TABLE-COUNT.
+
+       FIND-COUNTRY-CURRENCY.
+           IF CT-CountryCode(COUNTRY-IDX) = CountryCode
+              SET COUNTRY-CODE-FOUND TO TRUE
+              MOVE CT-CurrencyCode(COUNTRY-IDX) TO CurrencyCode
+              MOVE CT-CurrencyName(COUNTRY-IDX) TO WS-CURRENCY-NAME
+           END-IF.
+
+       LOAD-FX-RATE-TABLE.
+           MOVE ZERO TO FX-RATE-TABLE-COUNT
+           MOVE 'N' TO FX-RATE-EOF
+           OPEN INPUT ExchangeRateFile
+           PERFORM READ-FX-RATE-FILE UNTIL END-OF-FX-RATES
+           CLOSE ExchangeRateFile.
+
+       READ-FX-RATE-FILE.
+           READ ExchangeRateFile
+              AT END
+                 SET END-OF-FX-RATES TO TRUE
+              NOT AT END
+                 IF FX-RATE-TABLE-COUNT < FX-RATE-TABLE-MAX
+                    ADD 1 TO FX-RATE-TABLE-COUNT
+                    MOVE ER-CurrencyCode
+                        TO FXR-CurrencyCode(FX-RATE-TABLE-COUNT)
+                    MOVE ER-RateToHome
+                        TO FXR-RateToHome(FX-RATE-TABLE-COUNT)
+                 END-IF
+           END-READ.
+
+       LOOKUP-FX-RATE.
+           MOVE 1.0000 TO WS-FX-RATE
+           PERFORM FIND-FX-RATE
+               VARYING FX-RATE-IDX FROM 1 BY 1
+               UNTIL FX-RATE-IDX > FX-RATE-TABLE-COUNT.
+
+       FIND-FX-RATE.
+           IF FXR-CurrencyCode(FX-RATE-IDX) = CurrencyCode
+              MOVE FXR-RateToHome(FX-RATE-IDX) TO WS-FX-RATE
+           END-IF.
+
+       CONVERT-PRICE-IF-FOREIGN.
+           MOVE ZEROS TO WS-CONVERTED-PRICE
+           MOVE 'N' TO WS-COUNTRY-FOUND
+           IF CountryCode NOT = ZERO
+              PERFORM LOOKUP-COUNTRY-CURRENCY
+              IF COUNTRY-CODE-FOUND
+                 PERFORM LOOKUP-FX-RATE
+                 COMPUTE WS-CONVERTED-PRICE ROUNDED =
+                     WS-PRICE / WS-FX-RATE
+              END-IF
+           END-IF.
+
+       DISPLAY-PRICE.
+           IF WS-PRICE = ZERO
+              DISPLAY "Enter for free 0 $"
+           ELSE
+              DISPLAY "You have to pay " WS-PRICE " $"
+              IF COUNTRY-CODE-FOUND
+                 DISPLAY "    (" WS-CONVERTED-PRICE " "
+                     WS-CURRENCY-NAME ")"
+              END-IF
+           END-IF.
+
+       PROCESS-BATCH.
+           OPEN INPUT TicketRequests
+           OPEN OUTPUT PricedTickets
+           MOVE 'N' TO TICKET-EOF
+           PERFORM READ-TICKET-FILE UNTIL END-OF-TICKETS
+           CLOSE TicketRequests
+           CLOSE PricedTickets.
+
+       READ-TICKET-FILE.
+           READ TicketRequests
+              AT END
+                 MOVE 'Y' TO TICKET-EOF
+              NOT AT END
+                 MOVE TR-AGE TO AGE
+                 MOVE TR-HEIGHT TO HeightOfPerson
+                 PERFORM PRICE-VISITOR
+                 PERFORM WRITE-PRICED-TICKET
+                 PERFORM WRITE-ADMISSIONS-LOG
+           END-READ.
+
+       PROCESS-GROUP.
+           DISPLAY "Number of infants in party (0-3 yrs): "
+               WITH NO ADVANCING
+           ACCEPT GC-INFANT
+           DISPLAY "Number of children in party (4-7 yrs): "
+               WITH NO ADVANCING
+           ACCEPT GC-CHILD
+           DISPLAY "Number of teens in party (8-12 yrs): "
+               WITH NO ADVANCING
+           ACCEPT GC-TEEN
+           DISPLAY "Number of adults in party (13-64 yrs): "
+               WITH NO ADVANCING
+           ACCEPT GC-ADULT
+           DISPLAY "Number of seniors in party (65+ yrs): "
+               WITH NO ADVANCING
+           ACCEPT GC-SENIOR
+
+           COMPUTE GROUP-SIZE =
+               GC-INFANT + GC-CHILD + GC-TEEN + GC-ADULT + GC-SENIOR
+
+           PERFORM LOOKUP-GROUP-BAND-PRICES
+
+           COMPUTE GROUP-SUBTOTAL =
+               (GC-INFANT * WS-INFANT-PRICE)
+               + (GC-CHILD * WS-CHILD-PRICE)
+               + (GC-TEEN * WS-TEEN-PRICE)
+               + (GC-ADULT * WS-ADULT-PRICE)
+               + (GC-SENIOR * WS-SENIOR-PRICE)
+
+           IF GROUP-SIZE >= GROUP-MINIMUM-SIZE
+              COMPUTE GROUP-TOTAL =
+                  GROUP-SUBTOTAL - (GROUP-SUBTOTAL * GROUP-DISCOUNT-PCT)
+              COMPUTE WS-GROUP-DISCOUNT-FACTOR = 1 - GROUP-DISCOUNT-PCT
+              DISPLAY "Group bundle discount applied."
+           ELSE
+              MOVE GROUP-SUBTOTAL TO GROUP-TOTAL
+              MOVE 1.00 TO WS-GROUP-DISCOUNT-FACTOR
+              DISPLAY "Party below bundle minimum of "
+                  GROUP-MINIMUM-SIZE " - no discount applied."
+           END-IF
+
+           DISPLAY "Party size: " GROUP-SIZE
+           DISPLAY "Total charge for party: " GROUP-TOTAL " $"
+
+           MOVE GC-INFANT TO WS-GROUP-BAND-COUNT
+           MOVE WS-INFANT-PRICE TO WS-GROUP-PRICE
+           MOVE "INFANT" TO WS-BAND
+           PERFORM RECORD-GROUP-BAND-SALE
+
+           MOVE GC-CHILD TO WS-GROUP-BAND-COUNT
+           MOVE WS-CHILD-PRICE TO WS-GROUP-PRICE
+           MOVE "CHILD " TO WS-BAND
+           PERFORM RECORD-GROUP-BAND-SALE
+
+           MOVE GC-TEEN TO WS-GROUP-BAND-COUNT
+           MOVE WS-TEEN-PRICE TO WS-GROUP-PRICE
+           MOVE "TEEN  " TO WS-BAND
+           PERFORM RECORD-GROUP-BAND-SALE
+
+           MOVE GC-ADULT TO WS-GROUP-BAND-COUNT
+           MOVE WS-ADULT-PRICE TO WS-GROUP-PRICE
+           MOVE "ADULT " TO WS-BAND
+           PERFORM RECORD-GROUP-BAND-SALE
+
+           MOVE GC-SENIOR TO WS-GROUP-BAND-COUNT
+           MOVE WS-SENIOR-PRICE TO WS-GROUP-PRICE
+           MOVE "SENIOR" TO WS-BAND
+           PERFORM RECORD-GROUP-BAND-SALE.
+
+       RECORD-GROUP-BAND-SALE.
+           IF WS-GROUP-BAND-COUNT > ZERO
+              COMPUTE WS-GROUP-UNIT-PRICE ROUNDED =
+                  WS-GROUP-PRICE * WS-GROUP-DISCOUNT-FACTOR
+              COMPUTE WS-GROUP-BAND-REVENUE ROUNDED =
+                  WS-GROUP-UNIT-PRICE * WS-GROUP-BAND-COUNT
+              PERFORM ACCUMULATE-GROUP-BAND-TOTAL
+              PERFORM WRITE-GROUP-ADMISSIONS-LOG
+           END-IF.
+
+       ACCUMULATE-GROUP-BAND-TOTAL.
+           PERFORM ACCUMULATE-ONE-GROUP-BAND
+               VARYING BAND-IDX FROM 1 BY 1 UNTIL BAND-IDX > 5.
+
+       ACCUMULATE-ONE-GROUP-BAND.
+           IF BT-BAND(BAND-IDX) = WS-BAND
+              ADD WS-GROUP-BAND-COUNT TO BT-COUNT(BAND-IDX)
+              ADD WS-GROUP-BAND-REVENUE TO BT-REVENUE(BAND-IDX)
+              ADD WS-GROUP-BAND-COUNT TO GRAND-COUNT
+              ADD WS-GROUP-BAND-REVENUE TO GRAND-REVENUE
+           END-IF.
+
+       WRITE-GROUP-ADMISSIONS-LOG.
+           ADD 1 TO WS-NEXT-TRANS-ID
+           MOVE WS-TODAY-DATE TO AL-DATE
+           MOVE ZERO TO AL-AGE
+           MOVE ZERO TO AL-HEIGHT
+           MOVE WS-BAND TO AL-BAND
+           MOVE WS-GROUP-UNIT-PRICE TO AL-PRICE
+           MOVE WS-NEXT-TRANS-ID TO AL-TRANS-ID
+           MOVE 'A' TO AL-ENTRY-TYPE
+           MOVE ZERO TO AL-REF-TRANS-ID
+           MOVE "GROUP" TO AL-REASON-CODE
+           WRITE AdmissionsLogRec
+           PERFORM SAVE-TRANS-COUNTER.
+
+       WRITE-PRICED-TICKET.
+           MOVE AGE TO PT-AGE
+           MOVE HeightOfPerson TO PT-HEIGHT
+           MOVE WS-BAND TO PT-BAND
+           MOVE WS-PRICE TO PT-PRICE
+           WRITE PricedTicketRec.
+
+       WRITE-ADMISSIONS-LOG.
+           ADD 1 TO WS-NEXT-TRANS-ID
+           MOVE WS-TODAY-DATE TO AL-DATE
+           MOVE AGE TO AL-AGE
+           MOVE HeightOfPerson TO AL-HEIGHT
+           MOVE WS-BAND TO AL-BAND
+           MOVE WS-PRICE TO AL-PRICE
+           MOVE WS-NEXT-TRANS-ID TO AL-TRANS-ID
+           MOVE 'A' TO AL-ENTRY-TYPE
+           MOVE ZERO TO AL-REF-TRANS-ID
+           MOVE SPACES TO AL-REASON-CODE
+           WRITE AdmissionsLogRec
+           PERFORM SAVE-TRANS-COUNTER
+           PERFORM ACCUMULATE-BAND-TOTAL.
+
+       LOAD-TRANS-COUNTER.
+           MOVE ZERO TO WS-NEXT-TRANS-ID
+           OPEN INPUT TransCounterFile
+           READ TransCounterFile
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE TC-LAST-TRANS-ID TO WS-NEXT-TRANS-ID
+           END-READ
+           CLOSE TransCounterFile.
+
+       SAVE-TRANS-COUNTER.
+           OPEN OUTPUT TransCounterFile
+           MOVE WS-NEXT-TRANS-ID TO TC-LAST-TRANS-ID
+           WRITE TransCounterRec
+           CLOSE TransCounterFile.
+
+       PROCESS-REFUND.
+           DISPLAY "Enter transaction id to refund/void: "
+               WITH NO ADVANCING
+           ACCEPT WS-REFUND-TRANS-ID
+           DISPLAY "Enter reason code: " WITH NO ADVANCING
+           ACCEPT WS-REASON-CODE
+           PERFORM FIND-ORIGINAL-ADMISSION
+           IF ORIGINAL-ADMISSION-FOUND
+              PERFORM WRITE-REFUND-ENTRY
+              DISPLAY "Refund recorded for transaction: "
+                  WS-REFUND-TRANS-ID
+           ELSE
+              DISPLAY "No admission found for transaction: "
+                  WS-REFUND-TRANS-ID
+           END-IF.
+
+       FIND-ORIGINAL-ADMISSION.
+           MOVE 'N' TO WS-REFUND-FOUND
+           CLOSE AdmissionsLog
+           OPEN INPUT AdmissionsLog
+           MOVE 'N' TO TICKET-EOF
+           PERFORM SCAN-FOR-ORIGINAL-ADMISSION UNTIL END-OF-TICKETS
+               OR ORIGINAL-ADMISSION-FOUND
+           CLOSE AdmissionsLog
+           OPEN EXTEND AdmissionsLog.
+
+       SCAN-FOR-ORIGINAL-ADMISSION.
+           READ AdmissionsLog
+               AT END
+                   SET END-OF-TICKETS TO TRUE
+               NOT AT END
+                   IF AL-TRANS-ID = WS-REFUND-TRANS-ID
+                      AND AL-ENTRY-TYPE = 'A'
+                      SET ORIGINAL-ADMISSION-FOUND TO TRUE
+                      MOVE AL-AGE TO WS-FOUND-AGE
+                      MOVE AL-HEIGHT TO WS-FOUND-HEIGHT
+                      MOVE AL-BAND TO WS-FOUND-BAND
+                      MOVE AL-PRICE TO WS-FOUND-PRICE
+                   END-IF
+           END-READ.
+
+       WRITE-REFUND-ENTRY.
+           ADD 1 TO WS-NEXT-TRANS-ID
+           MOVE WS-TODAY-DATE TO AL-DATE
+           MOVE WS-FOUND-AGE TO AL-AGE
+           MOVE WS-FOUND-HEIGHT TO AL-HEIGHT
+           MOVE WS-FOUND-BAND TO AL-BAND
+           MOVE WS-FOUND-PRICE TO AL-PRICE
+           MOVE WS-NEXT-TRANS-ID TO AL-TRANS-ID
+           MOVE 'R' TO AL-ENTRY-TYPE
+           MOVE WS-REFUND-TRANS-ID TO AL-REF-TRANS-ID
+           MOVE WS-REASON-CODE TO AL-REASON-CODE
+           WRITE AdmissionsLogRec
+           PERFORM SAVE-TRANS-COUNTER
+           PERFORM REVERSE-BAND-TOTAL.
+
+       REVERSE-BAND-TOTAL.
+           PERFORM REVERSE-ONE-BAND
+               VARYING BAND-IDX FROM 1 BY 1 UNTIL BAND-IDX > 5.
+
+       REVERSE-ONE-BAND.
+           IF BT-BAND(BAND-IDX) = WS-FOUND-BAND
+              SUBTRACT 1 FROM BT-COUNT(BAND-IDX)
+              SUBTRACT WS-FOUND-PRICE FROM BT-REVENUE(BAND-IDX)
+              SUBTRACT 1 FROM GRAND-COUNT
+              SUBTRACT WS-FOUND-PRICE FROM GRAND-REVENUE
+           END-IF.
+
+       INIT-BAND-TOTALS.
+           MOVE "INFANT" TO BT-BAND(1)
+           MOVE "CHILD " TO BT-BAND(2)
+           MOVE "TEEN  " TO BT-BAND(3)
+           MOVE "ADULT " TO BT-BAND(4)
+           MOVE "SENIOR" TO BT-BAND(5)
+           MOVE ZERO TO GRAND-COUNT
+           MOVE ZERO TO GRAND-REVENUE
+           PERFORM LOAD-BAND-TOTALS.
+
+       LOAD-BAND-TOTALS.
+           OPEN INPUT BandTotalsFile
+           READ BandTotalsFile
+              AT END
+                 CONTINUE
+              NOT AT END
+                 IF BTF-DATE = WS-TODAY-DATE
+                    PERFORM MERGE-LOADED-BAND-TOTALS
+                 END-IF
+           END-READ
+           CLOSE BandTotalsFile.
+
+       MERGE-LOADED-BAND-TOTALS.
+           PERFORM MERGE-ONE-BAND-TOTAL
+               VARYING BAND-IDX FROM 1 BY 1 UNTIL BAND-IDX > 5
+           MOVE BTF-GRAND-COUNT TO GRAND-COUNT
+           MOVE BTF-GRAND-REVENUE TO GRAND-REVENUE.
+
+       MERGE-ONE-BAND-TOTAL.
+           MOVE BTF-COUNT(BAND-IDX) TO BT-COUNT(BAND-IDX)
+           MOVE BTF-REVENUE(BAND-IDX) TO BT-REVENUE(BAND-IDX).
+
+       SAVE-BAND-TOTALS.
+           OPEN OUTPUT BandTotalsFile
+           MOVE WS-TODAY-DATE TO BTF-DATE
+           PERFORM SAVE-ONE-BAND-TOTAL
+               VARYING BAND-IDX FROM 1 BY 1 UNTIL BAND-IDX > 5
+           MOVE GRAND-COUNT TO BTF-GRAND-COUNT
+           MOVE GRAND-REVENUE TO BTF-GRAND-REVENUE
+           WRITE BandTotalsRec
+           CLOSE BandTotalsFile.
+
+       SAVE-ONE-BAND-TOTAL.
+           MOVE BT-COUNT(BAND-IDX) TO BTF-COUNT(BAND-IDX)
+           MOVE BT-REVENUE(BAND-IDX) TO BTF-REVENUE(BAND-IDX).
+
+       ACCUMULATE-BAND-TOTAL.
+           PERFORM ACCUMULATE-ONE-BAND
+               VARYING BAND-IDX FROM 1 BY 1 UNTIL BAND-IDX > 5.
+
+       ACCUMULATE-ONE-BAND.
+           IF BT-BAND(BAND-IDX) = WS-BAND
+              ADD 1 TO BT-COUNT(BAND-IDX)
+              ADD WS-PRICE TO BT-REVENUE(BAND-IDX)
+              ADD 1 TO GRAND-COUNT
+              ADD WS-PRICE TO GRAND-REVENUE
+           END-IF.
+
+       PRODUCE-DAILY-SUMMARY.
+           OPEN OUTPUT DailySummary
+           WRITE SummaryLine FROM SUMMARY-HEADING1
+               AFTER ADVANCING PAGE
+           WRITE SummaryLine FROM SUMMARY-HEADING2
+               AFTER ADVANCING 2 LINES
+           PERFORM WRITE-BAND-SUMMARY-LINE
+               VARYING BAND-IDX FROM 1 BY 1 UNTIL BAND-IDX > 5
+           MOVE GRAND-COUNT TO SD-GRAND-COUNT
+           MOVE GRAND-REVENUE TO SD-GRAND-REVENUE
+           WRITE SummaryLine FROM SUMMARY-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           CLOSE DailySummary
+           PERFORM SAVE-BAND-TOTALS.
 
-            STOP RUN.
+       WRITE-BAND-SUMMARY-LINE.
+           MOVE BT-BAND(BAND-IDX) TO SD-BAND
+           MOVE BT-COUNT(BAND-IDX) TO SD-COUNT
+           MOVE BT-REVENUE(BAND-IDX) TO SD-REVENUE
+           WRITE SummaryLine FROM SUMMARY-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
