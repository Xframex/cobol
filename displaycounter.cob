@@ -2,13 +2,23 @@
        PROGRAM-ID. displaycounter.
        AUTHOR. ismail.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MileageLog ASSIGN TO "MileageLog.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD MileageLog.
+       01 MileageLogLine    PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 Counters.
            02 Hundcount  PIC 99 VALUE ZEROS.
            02 TensCount      PIC 99 VALUE ZEROS.
            02 Unitcnt     PIC 99 VALUE ZEROS.
-           
+
        01 Odometer.
            02 PrnHundreds    PIC 9.
            02 FILLER         PIC X VALUE "-".
@@ -17,8 +27,13 @@
            02 PrnUnits       PIC 9.
            *> holders of dataitem
 
+       01 MileageLogDetail.
+           02 MLD-Source     PIC X(4).
+           02 MLD-Odometer   PIC X(5).
+
        PROCEDURE DIVISION.
        Begin.
+           OPEN OUTPUT MileageLog
            DISPLAY "Using an out-of-line Perform".
            PERFORM CountMileage
                VARYING Hundcount FROM 0 BY 1 UNTIL Hundcount > 9
@@ -31,15 +46,20 @@
                        MOVE Hundcount TO PrnHundreds
                        MOVE TensCount TO PrnTens
                        MOVE Unitcnt TO PrnUnits
-                       DISPLAY "In - " Odometer
+                       MOVE "IN  " TO MLD-Source
+                       MOVE Odometer TO MLD-Odometer
+                       WRITE MileageLogLine FROM MileageLogDetail
                    END-PERFORM
                END-PERFORM
            END-PERFORM
            DISPLAY "End of odometer simulation."
+           CLOSE MileageLog
            STOP RUN.
 
        CountMileage.
            MOVE Hundcount TO PrnHundreds
            MOVE TensCount TO PrnTens
            MOVE Unitcnt TO PrnUnits
-           DISPLAY "Out - " Odometer.
+           MOVE "OUT " TO MLD-Source
+           MOVE Odometer TO MLD-Odometer
+           WRITE MileageLogLine FROM MileageLogDetail.
