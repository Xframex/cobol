@@ -7,16 +7,28 @@
        *> dtata items or variable
        01 NumOfTimes PIC 9 VALUE 5.
 
+       01 WS-REPEAT-COUNT PIC 9 VALUE ZERO.
+       01 WS-MAX-COUNT    PIC 9 VALUE 5.
+
        PROCEDURE DIVISION.
+           DISPLAY "Enter number of in-line repetitions (1-9): "
+               WITH NO ADVANCING
+           ACCEPT WS-REPEAT-COUNT
+
            DISPLAY "About to start in-line Perform".
-           PERFORM 4 TIMES 
+           PERFORM WS-REPEAT-COUNT TIMES
                DISPLAY ">>>> In-line Perform"
            END-PERFORM.
            DISPLAY "End of in-line Perform".
 
-           DISPLAY "About to start out-of-line Perform".  
-           PERFORM OutOfLineCode VARYING NumOfTimes FROM 1 BY 1 UNTIL 
-                                                        NumOfTimes > 5.
+           DISPLAY "Enter upper bound for out-of-line Perform (1-9): "
+               WITH NO ADVANCING
+           ACCEPT WS-MAX-COUNT
+
+           DISPLAY "About to start out-of-line Perform".
+           PERFORM OutOfLineCode
+               VARYING NumOfTimes FROM 1 BY 1
+               UNTIL NumOfTimes > WS-MAX-COUNT.
            DISPLAY "End of out-of-line Perform".
            STOP RUN.
 
