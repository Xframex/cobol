@@ -2,7 +2,33 @@
        PROGRAM-ID. rock-paper-scissors.
        AUTHOR. ismail.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MatchHistory ASSIGN TO "MatchHistory.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RosterFile ASSIGN TO "Roster.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StandingsFile ASSIGN TO "Standings.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT StatsReport ASSIGN TO "MatchStats.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD MatchHistory.
+       01 MatchHistoryLine     PIC X(60).
+
+       FD RosterFile.
+       01 RosterRecord.
+           02 RF-PlayerName    PIC X(15).
+
+       FD StandingsFile.
+       01 StandingsLine        PIC X(40).
+
+       FD StatsReport.
+       01 StatsReportLine      PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        01 player1       PIC 9  VALUE 1.
@@ -15,36 +41,400 @@
            88 player2-PAPER     VALUE 2.
            88 player2-SCISSOR   VALUE 3.
 
-       01 Result        PIC X(35) VALUE SPACES.        
+       01 Result        PIC X(35) VALUE SPACES.
+
+       01 RUN-MODE              PIC X VALUE 'S'.
+           88 SINGLE-ROUND-MODE VALUE 'S' 's'.
+           88 MATCH-MODE        VALUE 'M' 'm'.
+           88 BRACKET-MODE      VALUE 'B' 'b'.
+           88 STATS-MODE        VALUE 'T' 't'.
+
+       01 ROUND-NUMBER          PIC 9(3) VALUE ZERO.
+
+       01 TARGET-SCORE          PIC 9(2) VALUE ZERO.
+       01 PLAYER1-SCORE         PIC 9(2) VALUE ZERO.
+       01 PLAYER2-SCORE         PIC 9(2) VALUE ZERO.
+       01 MATCH-OVER            PIC X VALUE 'N'.
+           88 MATCH-IS-OVER     VALUE 'Y'.
+
+       01 MatchHistoryDetail.
+           02 MH-Round          PIC 9(3).
+           02 FILLER            PIC X VALUE SPACE.
+           02 MH-Player1Choice  PIC 9.
+           02 FILLER            PIC X VALUE SPACE.
+           02 MH-Player2Choice  PIC 9.
+           02 FILLER            PIC X VALUE SPACE.
+           02 MH-Result         PIC X(35).
+
+       01 ROSTER-TABLE-MAX      PIC 99 VALUE 32.
+       01 ROSTER-TABLE-COUNT    PIC 99 VALUE ZERO.
+       01 ROSTER-EOF            PIC X VALUE 'N'.
+           88 END-OF-ROSTER     VALUE 'Y'.
+       01 ROSTER-IDX            PIC 99 VALUE ZERO.
+       01 ROSTER-TABLE.
+           02 ROSTER-ENTRY OCCURS 32 TIMES.
+               03 RT-PlayerName PIC X(15).
+               03 RT-Eliminated PIC X VALUE 'N'.
+                   88 RT-IS-ELIMINATED VALUE 'Y'.
+
+       01 BRACKET-ROUND         PIC 99 VALUE ZERO.
+       01 BRACKET-REMAINING     PIC 99 VALUE ZERO.
+       01 BRACKET-WAITING-IDX   PIC 99 VALUE ZERO.
+
+       01 StandingsHeading      PIC X(40)
+           VALUE " Bracket Final Standings".
+
+       01 StandingsDetailLine.
+           02 SD-PlayerName     PIC X(15).
+           02 FILLER            PIC X(5) VALUE SPACES.
+           02 SD-Status         PIC X(10).
+
+       01 MatchHistoryReadRec.
+           02 MHR-Round          PIC 9(3).
+           02 FILLER             PIC X.
+           02 MHR-Player1Choice  PIC 9.
+           02 FILLER             PIC X.
+           02 MHR-Player2Choice  PIC 9.
+           02 FILLER             PIC X.
+           02 MHR-Result         PIC X(35).
+           02 FILLER             PIC X(17).
+
+       01 STATS-EOF             PIC X VALUE 'N'.
+           88 END-OF-MATCH-HISTORY VALUE 'Y'.
+
+       01 PLAYER1-PICK-COUNTS.
+           02 P1-ROCK-COUNT     PIC 9(5) VALUE ZERO.
+           02 P1-PAPER-COUNT    PIC 9(5) VALUE ZERO.
+           02 P1-SCISSOR-COUNT  PIC 9(5) VALUE ZERO.
+
+       01 PLAYER2-PICK-COUNTS.
+           02 P2-ROCK-COUNT     PIC 9(5) VALUE ZERO.
+           02 P2-PAPER-COUNT    PIC 9(5) VALUE ZERO.
+           02 P2-SCISSOR-COUNT  PIC 9(5) VALUE ZERO.
+
+       01 STATS-PLAYER1-WINS    PIC 9(5) VALUE ZERO.
+       01 STATS-PLAYER2-WINS    PIC 9(5) VALUE ZERO.
+       01 STATS-TIES            PIC 9(5) VALUE ZERO.
+       01 STATS-TOTAL-ROUNDS    PIC 9(5) VALUE ZERO.
+
+       01 WS-P1-RATE-NUM        PIC 999V99 VALUE ZERO.
+       01 WS-P2-RATE-NUM        PIC 999V99 VALUE ZERO.
+
+       01 StatsHeading1  PIC X(50)
+           VALUE " Rock-Paper-Scissors Match Statistics".
+       01 StatsHeading2  PIC X(50)
+           VALUE " Player   Rock Paper Scissor  Wins  WinRate".
+
+       01 StatsPlayerLine.
+           02 SP-PlayerLabel    PIC X(9).
+           02 SP-RockCount      PIC Z(4)9.
+           02 FILLER            PIC X(2) VALUE SPACES.
+           02 SP-PaperCount     PIC Z(4)9.
+           02 FILLER            PIC X(2) VALUE SPACES.
+           02 SP-ScissorCount   PIC Z(4)9.
+           02 FILLER            PIC X(2) VALUE SPACES.
+           02 SP-WinCount       PIC Z(4)9.
+           02 FILLER            PIC X(2) VALUE SPACES.
+           02 SP-WinRate        PIC ZZ9.99.
+           02 FILLER            PIC X(1) VALUE "%".
+
+       01 StatsTotalsLine.
+           02 FILLER           PIC X(20) VALUE "Total rounds played:".
+           02 ST-TotalRounds   PIC Z(4)9.
+           02 FILLER           PIC X(3) VALUE SPACES.
+           02 FILLER           PIC X(6) VALUE "Ties: ".
+           02 ST-Ties          PIC Z(4)9.
 
        PROCEDURE DIVISION.
+       PlayGame.
+           DISPLAY "Mode - (S)ingle round, (M)atch, (B)racket, "
+               WITH NO ADVANCING
+           DISPLAY "or s(T)ats: " WITH NO ADVANCING
+           ACCEPT RUN-MODE
+
+           IF NOT STATS-MODE
+               OPEN EXTEND MatchHistory
+           END-IF
+
+           EVALUATE TRUE
+               WHEN SINGLE-ROUND-MODE
+                   PERFORM PROCESS-SINGLE-ROUND
+               WHEN MATCH-MODE
+                   PERFORM PROCESS-MATCH
+               WHEN BRACKET-MODE
+                   PERFORM PROCESS-BRACKET
+               WHEN STATS-MODE
+                   PERFORM PROCESS-STATS
+               WHEN OTHER
+                   DISPLAY "Invalid mode entered."
+           END-EVALUATE
+
+           IF NOT STATS-MODE
+               CLOSE MatchHistory
+           END-IF
+           STOP RUN.
+
+       PROCESS-SINGLE-ROUND.
+           PERFORM PLAY-ONE-ROUND
+           DISPLAY Result.
+
+       PLAY-ONE-ROUND.
+           ADD 1 TO ROUND-NUMBER
            DISPLAY "player1 : choose (1= ROCK, 2=PAPER, 3=SCISSOR) "
            ACCEPT player1
            DISPLAY "player2 : choose (1= ROCK, 2=PAPER, 3=SCISSOR)"
            ACCEPT player2
-           
-           EVALUATE TRUE 
+           PERFORM DETERMINE-WINNER
+           PERFORM LOG-MATCH-HISTORY.
+
+       DETERMINE-WINNER.
+           EVALUATE TRUE
              WHEN player1-ROCK AND player2-ROCK
                 MOVE "Even game !!" TO Result
-             WHEN player1-ROCK AND player2-PAPER  
+             WHEN player1-ROCK AND player2-PAPER
                 MOVE "player 2 WIN" TO Result
-             WHEN player1-ROCK AND player2-SCISSOR 
+             WHEN player1-ROCK AND player2-SCISSOR
                 MOVE "player 1 WIN" TO Result
-             WHEN player1-PAPER AND player2-ROCK 
+             WHEN player1-PAPER AND player2-ROCK
                 MOVE "player 1 WIN" TO Result
              WHEN player1-PAPER AND player2-PAPER
                 MOVE "Even game !!" TO Result
-             WHEN player1-PAPER AND player2-SCISSOR 
+             WHEN player1-PAPER AND player2-SCISSOR
                 MOVE "player 2 WIN" TO Result
-             WHEN player1-SCISSOR AND player2-ROCK 
+             WHEN player1-SCISSOR AND player2-ROCK
                 MOVE "player 2 WIN" TO Result
-             WHEN player1-SCISSOR AND player2-PAPER 
+             WHEN player1-SCISSOR AND player2-PAPER
                 MOVE "player 1 WIN" TO Result
              WHEN player1-SCISSOR AND player2-SCISSOR
                 MOVE "Even game !!" TO Result
              WHEN OTHER
                 MOVE "Invalid input" TO Result
-           END-EVALUATE
-           
-           DISPLAY Result
-           STOP RUN.
+           END-EVALUATE.
+
+       LOG-MATCH-HISTORY.
+           MOVE ROUND-NUMBER TO MH-Round
+           MOVE player1 TO MH-Player1Choice
+           MOVE player2 TO MH-Player2Choice
+           MOVE Result TO MH-Result
+           WRITE MatchHistoryLine FROM MatchHistoryDetail.
+
+       PROCESS-MATCH.
+           DISPLAY "Enter target score to win the match: "
+               WITH NO ADVANCING
+           ACCEPT TARGET-SCORE
+           MOVE ZERO TO PLAYER1-SCORE
+           MOVE ZERO TO PLAYER2-SCORE
+           MOVE 'N' TO MATCH-OVER
+           PERFORM PLAY-MATCH-ROUND UNTIL MATCH-IS-OVER
+           PERFORM ANNOUNCE-MATCH-WINNER.
+
+       PLAY-MATCH-ROUND.
+           PERFORM PLAY-ONE-ROUND
+           DISPLAY "Round " ROUND-NUMBER ": " Result
+           IF Result = "player 1 WIN"
+               ADD 1 TO PLAYER1-SCORE
+           END-IF
+           IF Result = "player 2 WIN"
+               ADD 1 TO PLAYER2-SCORE
+           END-IF
+           DISPLAY "Score - player1: " PLAYER1-SCORE
+               " player2: " PLAYER2-SCORE
+           IF PLAYER1-SCORE >= TARGET-SCORE
+               OR PLAYER2-SCORE >= TARGET-SCORE
+               SET MATCH-IS-OVER TO TRUE
+           END-IF.
+
+       ANNOUNCE-MATCH-WINNER.
+           IF PLAYER1-SCORE > PLAYER2-SCORE
+               DISPLAY "Match winner: player1"
+           ELSE
+               IF PLAYER2-SCORE > PLAYER1-SCORE
+                   DISPLAY "Match winner: player2"
+               ELSE
+                   DISPLAY "Match tied"
+               END-IF
+           END-IF.
+
+       PROCESS-BRACKET.
+           PERFORM LOAD-ROSTER
+           MOVE ZERO TO BRACKET-ROUND
+           MOVE ROSTER-TABLE-COUNT TO BRACKET-REMAINING
+           PERFORM RUN-BRACKET-ROUND UNTIL BRACKET-REMAINING <= 1
+           PERFORM PRODUCE-STANDINGS.
+
+       LOAD-ROSTER.
+           MOVE ZERO TO ROSTER-TABLE-COUNT
+           MOVE 'N' TO ROSTER-EOF
+           OPEN INPUT RosterFile
+           PERFORM READ-ROSTER-FILE UNTIL END-OF-ROSTER
+           CLOSE RosterFile.
+
+       READ-ROSTER-FILE.
+           READ RosterFile
+               AT END
+                   SET END-OF-ROSTER TO TRUE
+               NOT AT END
+                   IF ROSTER-TABLE-COUNT < ROSTER-TABLE-MAX
+                       ADD 1 TO ROSTER-TABLE-COUNT
+                       MOVE RF-PlayerName
+                           TO RT-PlayerName(ROSTER-TABLE-COUNT)
+                       MOVE 'N' TO RT-Eliminated(ROSTER-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       RUN-BRACKET-ROUND.
+           ADD 1 TO BRACKET-ROUND
+           DISPLAY "--- Bracket round " BRACKET-ROUND " ---"
+           MOVE ZERO TO BRACKET-WAITING-IDX
+           PERFORM PLAY-BRACKET-PAIR
+               VARYING ROSTER-IDX FROM 1 BY 1
+               UNTIL ROSTER-IDX > ROSTER-TABLE-COUNT
+           PERFORM COUNT-REMAINING-PLAYERS.
+
+       PLAY-BRACKET-PAIR.
+           IF NOT RT-IS-ELIMINATED(ROSTER-IDX)
+               IF BRACKET-WAITING-IDX = ZERO
+                   MOVE ROSTER-IDX TO BRACKET-WAITING-IDX
+               ELSE
+                   DISPLAY RT-PlayerName(BRACKET-WAITING-IDX)
+                       " vs " RT-PlayerName(ROSTER-IDX)
+                   PERFORM PLAY-ONE-ROUND
+                   PERFORM RESOLVE-BRACKET-RESULT
+                   MOVE ZERO TO BRACKET-WAITING-IDX
+               END-IF
+           END-IF.
+
+       RESOLVE-BRACKET-RESULT.
+           PERFORM UNTIL Result NOT = "Even game !!"
+               DISPLAY "Tie - replaying round"
+               PERFORM PLAY-ONE-ROUND
+           END-PERFORM
+           IF Result = "player 1 WIN"
+               SET RT-IS-ELIMINATED(ROSTER-IDX) TO TRUE
+               DISPLAY RT-PlayerName(ROSTER-IDX) " eliminated"
+           ELSE
+               SET RT-IS-ELIMINATED(BRACKET-WAITING-IDX) TO TRUE
+               DISPLAY RT-PlayerName(BRACKET-WAITING-IDX) " eliminated"
+           END-IF.
+
+       COUNT-REMAINING-PLAYERS.
+           MOVE ZERO TO BRACKET-REMAINING
+           PERFORM COUNT-ONE-PLAYER
+               VARYING ROSTER-IDX FROM 1 BY 1
+               UNTIL ROSTER-IDX > ROSTER-TABLE-COUNT.
+
+       COUNT-ONE-PLAYER.
+           IF NOT RT-IS-ELIMINATED(ROSTER-IDX)
+               ADD 1 TO BRACKET-REMAINING
+           END-IF.
+
+       PRODUCE-STANDINGS.
+           OPEN OUTPUT StandingsFile
+           WRITE StandingsLine FROM StandingsHeading
+               AFTER ADVANCING PAGE
+           PERFORM WRITE-STANDINGS-LINE
+               VARYING ROSTER-IDX FROM 1 BY 1
+               UNTIL ROSTER-IDX > ROSTER-TABLE-COUNT
+           CLOSE StandingsFile.
+
+       WRITE-STANDINGS-LINE.
+           MOVE RT-PlayerName(ROSTER-IDX) TO SD-PlayerName
+           IF RT-IS-ELIMINATED(ROSTER-IDX)
+               MOVE "ELIMINATED" TO SD-Status
+           ELSE
+               MOVE "CHAMPION" TO SD-Status
+           END-IF
+           WRITE StandingsLine FROM StandingsDetailLine
+               AFTER ADVANCING 1 LINE.
+
+       PROCESS-STATS.
+           MOVE ZERO TO P1-ROCK-COUNT P1-PAPER-COUNT P1-SCISSOR-COUNT
+           MOVE ZERO TO P2-ROCK-COUNT P2-PAPER-COUNT P2-SCISSOR-COUNT
+           MOVE ZERO TO STATS-PLAYER1-WINS STATS-PLAYER2-WINS
+           MOVE ZERO TO STATS-TIES STATS-TOTAL-ROUNDS
+           MOVE 'N' TO STATS-EOF
+           OPEN INPUT MatchHistory
+           PERFORM READ-MATCH-HISTORY-RECORD
+               UNTIL END-OF-MATCH-HISTORY
+           CLOSE MatchHistory
+           PERFORM WRITE-MATCH-STATS-REPORT.
+
+       READ-MATCH-HISTORY-RECORD.
+           READ MatchHistory
+               AT END
+                   SET END-OF-MATCH-HISTORY TO TRUE
+               NOT AT END
+                   MOVE MatchHistoryLine TO MatchHistoryReadRec
+                   PERFORM TALLY-MATCH-HISTORY-RECORD
+           END-READ.
+
+       TALLY-MATCH-HISTORY-RECORD.
+           ADD 1 TO STATS-TOTAL-ROUNDS
+           PERFORM TALLY-PLAYER1-PICK
+           PERFORM TALLY-PLAYER2-PICK
+           EVALUATE MHR-Result
+               WHEN "player 1 WIN"
+                   ADD 1 TO STATS-PLAYER1-WINS
+               WHEN "player 2 WIN"
+                   ADD 1 TO STATS-PLAYER2-WINS
+               WHEN OTHER
+                   ADD 1 TO STATS-TIES
+           END-EVALUATE.
+
+       TALLY-PLAYER1-PICK.
+           EVALUATE MHR-Player1Choice
+               WHEN 1 ADD 1 TO P1-ROCK-COUNT
+               WHEN 2 ADD 1 TO P1-PAPER-COUNT
+               WHEN 3 ADD 1 TO P1-SCISSOR-COUNT
+           END-EVALUATE.
+
+       TALLY-PLAYER2-PICK.
+           EVALUATE MHR-Player2Choice
+               WHEN 1 ADD 1 TO P2-ROCK-COUNT
+               WHEN 2 ADD 1 TO P2-PAPER-COUNT
+               WHEN 3 ADD 1 TO P2-SCISSOR-COUNT
+           END-EVALUATE.
+
+       WRITE-MATCH-STATS-REPORT.
+           OPEN OUTPUT StatsReport
+           WRITE StatsReportLine FROM StatsHeading1
+               AFTER ADVANCING PAGE
+           WRITE StatsReportLine FROM StatsHeading2
+               AFTER ADVANCING 2 LINES
+           PERFORM COMPUTE-PLAYER1-WIN-RATE
+           MOVE "player1" TO SP-PlayerLabel
+           MOVE P1-ROCK-COUNT TO SP-RockCount
+           MOVE P1-PAPER-COUNT TO SP-PaperCount
+           MOVE P1-SCISSOR-COUNT TO SP-ScissorCount
+           MOVE STATS-PLAYER1-WINS TO SP-WinCount
+           MOVE WS-P1-RATE-NUM TO SP-WinRate
+           WRITE StatsReportLine FROM StatsPlayerLine
+               AFTER ADVANCING 1 LINE
+           PERFORM COMPUTE-PLAYER2-WIN-RATE
+           MOVE "player2" TO SP-PlayerLabel
+           MOVE P2-ROCK-COUNT TO SP-RockCount
+           MOVE P2-PAPER-COUNT TO SP-PaperCount
+           MOVE P2-SCISSOR-COUNT TO SP-ScissorCount
+           MOVE STATS-PLAYER2-WINS TO SP-WinCount
+           MOVE WS-P2-RATE-NUM TO SP-WinRate
+           WRITE StatsReportLine FROM StatsPlayerLine
+               AFTER ADVANCING 1 LINE
+           MOVE STATS-TOTAL-ROUNDS TO ST-TotalRounds
+           MOVE STATS-TIES TO ST-Ties
+           WRITE StatsReportLine FROM StatsTotalsLine
+               AFTER ADVANCING 2 LINES
+           CLOSE StatsReport.
+
+       COMPUTE-PLAYER1-WIN-RATE.
+           MOVE ZERO TO WS-P1-RATE-NUM
+           IF STATS-TOTAL-ROUNDS NOT = ZERO
+               COMPUTE WS-P1-RATE-NUM ROUNDED =
+                   (STATS-PLAYER1-WINS / STATS-TOTAL-ROUNDS) * 100
+           END-IF.
+
+       COMPUTE-PLAYER2-WIN-RATE.
+           MOVE ZERO TO WS-P2-RATE-NUM
+           IF STATS-TOTAL-ROUNDS NOT = ZERO
+               COMPUTE WS-P2-RATE-NUM ROUNDED =
+                   (STATS-PLAYER2-WINS / STATS-TOTAL-ROUNDS) * 100
+           END-IF.
