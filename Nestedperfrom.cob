@@ -1,22 +1,148 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. Nestedperform.
-      AUTHOR. ismail
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Nestedperform.
+       AUTHOR. ismail.
 
-      DATA DIVISION.
-      WORKING-STORAGE SECTION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransactionFile ASSIGN TO "NestedTransactions.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SortWorkFile ASSIGN TO "NestedSortWork.Dat".
+           SELECT SortedTransactionFile ASSIGN TO "NestedSorted.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BreakReport ASSIGN TO "NestedBreakReport.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
-      01 Num1         PIC 9(2) VALUE 10.
-      01 Num2         PIC 9(2) VALUE 20.
-      01 RESULT       PIC 9(2) VALUE 1.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransactionFile.
+       01 TransactionRecord.
+           02 TX-Dept         PIC X(4).
+           02 TX-Category     PIC X(4).
+           02 TX-Amount       PIC 9(5)V99.
 
-      PROCEDURE DIVISION.
-           PERFORM OUTER-PARAGRAPH
+       SD SortWorkFile.
+       01 SortWorkRec.
+           02 SWK-Dept        PIC X(4).
+           02 SWK-Category    PIC X(4).
+           02 SWK-Amount      PIC 9(5)V99.
 
+       FD SortedTransactionFile.
+       01 SortedTransactionRecord.
+           02 STX-Dept        PIC X(4).
+           02 STX-Category    PIC X(4).
+           02 STX-Amount      PIC 9(5)V99.
+
+       FD BreakReport.
+       01 ReportLine           PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 EndOfFileSwitch      PIC X VALUE 'N'.
+           88 NO-MORE-TRANSACTIONS VALUE 'Y'.
+
+       01 PrevDept             PIC X(4) VALUE SPACES.
+       01 PrevCategory         PIC X(4) VALUE SPACES.
+       01 CategoryTotal        PIC 9(7)V99 VALUE ZERO.
+       01 DeptTotal            PIC 9(7)V99 VALUE ZERO.
+       01 GrandTotal           PIC 9(7)V99 VALUE ZERO.
+
+       01 ReportHeading1       PIC X(50)
+           VALUE " Departmental Transaction Report".
+       01 ReportHeading2       PIC X(50)
+           VALUE " Dept Category        Amount".
+
+       01 DetailLine.
+           02 FILLER           PIC X(1) VALUE SPACES.
+           02 DL-Dept          PIC X(4).
+           02 FILLER           PIC X(1) VALUE SPACES.
+           02 DL-Category      PIC X(4).
+           02 FILLER           PIC X(5) VALUE SPACES.
+           02 DL-Amount        PIC Z(5)9.99.
+
+       01 CategoryTotalLine.
+           02 FILLER           PIC X(10) VALUE SPACES.
+           02 FILLER           PIC X(15) VALUE "Category total:".
+           02 CT-Amount        PIC Z(6)9.99.
+
+       01 DeptTotalLine.
+           02 FILLER           PIC X(5) VALUE SPACES.
+           02 FILLER           PIC X(15) VALUE "Dept total:".
+           02 DT-Amount        PIC Z(6)9.99.
+
+       01 GrandTotalLine.
+           02 FILLER           PIC X(5) VALUE "TOTAL".
+           02 FILLER           PIC X(15) VALUE SPACES.
+           02 GT-Amount        PIC Z(6)9.99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM SORT-TRANSACTIONS
+           OPEN INPUT SortedTransactionFile
+           OPEN OUTPUT BreakReport
+           WRITE ReportLine FROM ReportHeading1
+               AFTER ADVANCING PAGE
+           WRITE ReportLine FROM ReportHeading2
+               AFTER ADVANCING 2 LINES
+           MOVE 'N' TO EndOfFileSwitch
+           MOVE ZERO TO GrandTotal
+           PERFORM READ-SORTED-TRANSACTION
+           PERFORM OUTER-PARAGRAPH UNTIL NO-MORE-TRANSACTIONS
+           PERFORM WRITE-GRAND-TOTAL
+           CLOSE SortedTransactionFile
+           CLOSE BreakReport
            STOP RUN.
 
-      OUTER-PARAGRAPH
-           DISPLAY 'In Outer Paragrapgh'
+       SORT-TRANSACTIONS.
+           SORT SortWorkFile
+               ON ASCENDING KEY SWK-Dept SWK-Category
+               USING TransactionFile
+               GIVING SortedTransactionFile.
+
+       READ-SORTED-TRANSACTION.
+           READ SortedTransactionFile
+               AT END
+                   SET NO-MORE-TRANSACTIONS TO TRUE
+           END-READ.
+
+       OUTER-PARAGRAPH.
+           MOVE STX-Dept TO PrevDept
+           MOVE ZERO TO DeptTotal
            PERFORM INNER-PARAGRAPH
-           DISPLAY 'Result : ' RESULT
+               UNTIL NO-MORE-TRANSACTIONS
+               OR STX-Dept NOT = PrevDept
+           PERFORM WRITE-DEPT-TOTAL.
+
+       INNER-PARAGRAPH.
+           MOVE STX-Category TO PrevCategory
+           MOVE ZERO TO CategoryTotal
+           PERFORM WRITE-DETAIL-AND-READ
+               UNTIL NO-MORE-TRANSACTIONS
+               OR STX-Dept NOT = PrevDept
+               OR STX-Category NOT = PrevCategory
+           PERFORM WRITE-CATEGORY-TOTAL.
+
+       WRITE-DETAIL-AND-READ.
+           MOVE STX-Dept TO DL-Dept
+           MOVE STX-Category TO DL-Category
+           MOVE STX-Amount TO DL-Amount
+           WRITE ReportLine FROM DetailLine
+               AFTER ADVANCING 1 LINE
+           ADD STX-Amount TO CategoryTotal
+           ADD STX-Amount TO DeptTotal
+           ADD STX-Amount TO GrandTotal
+           PERFORM READ-SORTED-TRANSACTION.
+
+       WRITE-CATEGORY-TOTAL.
+           MOVE CategoryTotal TO CT-Amount
+           WRITE ReportLine FROM CategoryTotalLine
+               AFTER ADVANCING 1 LINE.
+
+       WRITE-DEPT-TOTAL.
+           MOVE DeptTotal TO DT-Amount
+           WRITE ReportLine FROM DeptTotalLine
+               AFTER ADVANCING 1 LINE.
 
-      STOP RUN.     
+       WRITE-GRAND-TOTAL.
+           MOVE GrandTotal TO GT-Amount
+           WRITE ReportLine FROM GrandTotalLine
+               AFTER ADVANCING 2 LINES.
