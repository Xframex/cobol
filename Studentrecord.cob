@@ -7,63 +7,524 @@
        FILE-CONTROL. 
            SELECT EntrantsFile ASSIGN TO "students.Dat"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SortWorkFile ASSIGN TO "SortWork.Dat".
+           SELECT SortedEntrantsFile ASSIGN TO "SortedEntrants.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CourseMaster ASSIGN TO "CourseMaster.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SuspenseFile ASSIGN TO "Suspense.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PriorYearTotals ASSIGN TO "PriorYear.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CourseSupplyLink ASSIGN TO "CourseSupplyLink.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CourseRequisitions ASSIGN TO "CourseRequisitions.Dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SummaryReports ASSIGN TO "SummaryStudent.Dat".
+           SELECT SummaryCheckpoint ASSIGN TO "StudentCheckpoint.Dat".
 
        DATA DIVISION.
        FILE SECTION.
        FD EntrantsFile.
        01 StudentRecord.
+           02 EF-StudentId      PIC 9(8).
+           02 EF-CourseCode     PIC X(5).
+           02 EF-Gender         PIC X.
+
+       SD SortWorkFile.
+       01 SortWorkRec.
+           02 SW-StudentId      PIC 9(8).
+           02 SW-CourseCode     PIC X(5).
+           02 SW-Gender         PIC X.
+
+       FD SortedEntrantsFile.
+       01 SortedStudentRecord.
            88 EndOfEntrantsFile VALUE HIGH-VALUES.
            02 StudentId         PIC 9(8).
            02 CourseCode        PIC X(5).
-           02 Gender            PIC X. 
-      
+           02 Gender            PIC X.
+
+       FD SuspenseFile.
+       01 SuspenseRecord.
+           02 SF-StudentId      PIC X(8).
+           02 SF-CourseCode     PIC X(5).
+           02 SF-Gender         PIC X.
+           02 SF-REASON-CODE    PIC X(14).
+
+       FD PriorYearTotals.
+       01 PriorYearRecord.
+           02 PY-CourseCode     PIC X(5).
+           02 PY-Total          PIC 9(4).
+
+       FD CourseMaster.
+       01 CourseMasterRecord.
+           02 CM-CourseCode     PIC X(5).
+           02 CM-CourseName     PIC X(20).
+
+       FD CourseSupplyLink.
+       01 CourseSupplyLinkRecord.
+           02 CSL-CourseCode       PIC X(5).
+           02 CSL-StockNumber      PIC 9(5).
+           02 CSL-QtyPerStudent    PIC 9(3).
+
+       FD CourseRequisitions.
+       01 CourseRequisitionLine    PIC X(18).
+
        FD SummaryReports.
-       01 PrintLine              PIC X(35).
+       01 PrintLine              PIC X(80).
+
+       FD SummaryCheckpoint.
+       01 SummaryCheckpointRec.
+           02 CK-REC-TYPE        PIC X.
+           02 CK-COURSE-CODE     PIC X(5).
+           02 CK-COURSE-TOTAL    PIC 9(4).
+           02 CK-COURSE-MALE     PIC 9(4).
+           02 CK-COURSE-FEMALE   PIC 9(4).
+           02 CK-FINAL-TOTAL     PIC 9(5).
+           02 CK-FINAL-MALE      PIC 9(5).
+           02 CK-FINAL-FEMALE    PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 HeadingLine1 PIC X(31) VALUE " First Year Entrants Summary".
-       01 HeadingLine2 PIC X(31) VALUE " Course Code NumOfStudents". 
+       01 HeadingLine2 PIC X(70)
+           VALUE " Course Code NumOfStudents   Male   Female    Pct"
+           & "   YoY".
 
        01 CourseLine.
            02 FILLER         PIC X(5) VALUE SPACES.
            02 PrnCourseCode  PIC X(5).
            02 FILLER         PIC X(10) VALUE SPACES.
            02 PrnCourseTotal PIC BBZZ9.
+           02 FILLER         PIC X(5) VALUE SPACES.
+           02 PrnMaleTotal   PIC ZZZ9.
+           02 FILLER         PIC X(4) VALUE SPACES.
+           02 PrnFemaleTotal PIC ZZZ9.
+           02 FILLER         PIC X(4) VALUE SPACES.
+           02 PrnPercent     PIC ZZ9.99.
+           02 FILLER         PIC X(1) VALUE "%".
+           02 FILLER         PIC X(4) VALUE SPACES.
+           02 PrnVariance    PIC -(4)9.
 
        01 FinalTotalLine.
            02 FILLER PIC X(19) VALUE " Total Students:".
-           02 PrnFinalTotal PIC BZ,ZZ9. 
+           02 PrnFinalTotal PIC BZ,ZZ9.
+           02 FILLER PIC X(14) VALUE "   (M/F split:".
+           02 PrnFinalMale   PIC ZZZ9.
+           02 FILLER PIC X(1) VALUE "/".
+           02 PrnFinalFemale PIC ZZZ9.
+           02 FILLER PIC X(1) VALUE ")".
 
        01 CourseTotal         PIC 9(4) VALUE ZEROS.
        01 FinalTotal          PIC 9(5) VALUE ZEROS.
        01 PrevCourseCode      PIC X(5) VALUE ZEROS.
 
+       01 CourseMaleTotal     PIC 9(4) VALUE ZEROS.
+       01 CourseFemaleTotal   PIC 9(4) VALUE ZEROS.
+       01 FinalMaleTotal      PIC 9(5) VALUE ZEROS.
+       01 FinalFemaleTotal    PIC 9(5) VALUE ZEROS.
+
+       01 COURSE-TABLE-MAX    PIC 99 VALUE 50.
+       01 COURSE-TABLE-COUNT  PIC 99 VALUE ZERO.
+       01 COURSE-EOF          PIC X  VALUE 'N'.
+           88 END-OF-COURSES  VALUE 'Y'.
+       01 COURSE-IDX          PIC 99 VALUE ZERO.
+       01 WS-COURSE-FOUND     PIC X VALUE 'N'.
+           88 COURSE-CODE-FOUND VALUE 'Y'.
+       01 WS-LOOKUP-COURSE-CODE PIC X(5) VALUE SPACES.
+
+       01 COURSE-TABLE.
+           02 COURSE-ENTRY OCCURS 50 TIMES.
+               03 CT-CourseCode  PIC X(5).
+               03 CT-CourseName  PIC X(20).
+
+       01 ENTRANTS-EOF        PIC X VALUE 'N'.
+           88 NO-MORE-ENTRANTS VALUE 'Y'.
+       01 WS-ENTRANT-VALID    PIC X VALUE 'Y'.
+           88 ENTRANT-IS-VALID VALUE 'Y'.
+       01 WS-ENTRANT-REASON   PIC X(14) VALUE SPACES.
+
+       01 COURSE-SUMMARY-MAX    PIC 99 VALUE 50.
+       01 COURSE-SUMMARY-COUNT  PIC 99 VALUE ZERO.
+       01 COURSE-SUMMARY-IDX    PIC 99 VALUE ZERO.
+       01 WS-PERCENT            PIC 999V99 VALUE ZEROS.
+       01 WS-VARIANCE           PIC S9(5) VALUE ZEROS.
+       01 COURSE-SUMMARY-TABLE.
+           02 CS-ENTRY OCCURS 50 TIMES.
+               03 CS-Code   PIC X(5).
+               03 CS-Total  PIC 9(4).
+               03 CS-Male   PIC 9(4).
+               03 CS-Female PIC 9(4).
+
+       01 PRIOR-YEAR-MAX      PIC 99 VALUE 50.
+       01 PRIOR-YEAR-COUNT    PIC 99 VALUE ZERO.
+       01 PRIOR-YEAR-EOF      PIC X VALUE 'N'.
+           88 END-OF-PRIOR-YEAR VALUE 'Y'.
+       01 PRIOR-YEAR-IDX      PIC 99 VALUE ZERO.
+       01 WS-PRIOR-YEAR-TOTAL PIC 9(4) VALUE ZEROS.
+       01 WS-PRIOR-YEAR-FOUND PIC X VALUE 'N'.
+           88 PRIOR-YEAR-FOUND VALUE 'Y'.
+       01 PRIOR-YEAR-TABLE.
+           02 PT-ENTRY OCCURS 50 TIMES.
+               03 PT-CourseCode  PIC X(5).
+               03 PT-Total       PIC 9(4).
+
+       01 SUPPLY-TABLE-MAX     PIC 99 VALUE 50.
+       01 SUPPLY-TABLE-COUNT   PIC 99 VALUE ZERO.
+       01 SUPPLY-EOF           PIC X  VALUE 'N'.
+           88 END-OF-SUPPLY-LINKS VALUE 'Y'.
+       01 SUPPLY-IDX           PIC 99 VALUE ZERO.
+       01 WS-SUPPLY-FOUND      PIC X VALUE 'N'.
+           88 SUPPLY-LINK-FOUND VALUE 'Y'.
+       01 WS-STOCK-NUMBER      PIC 9(5) VALUE ZEROS.
+       01 WS-QTY-PER-STUDENT   PIC 9(3) VALUE ZEROS.
+       01 WS-SUGGESTED-QTY     PIC 9(6) VALUE ZEROS.
+
+       01 SUPPLY-TABLE.
+           02 SUPPLY-ENTRY OCCURS 50 TIMES.
+               03 SL-CourseCode     PIC X(5).
+               03 SL-StockNumber    PIC 9(5).
+               03 SL-QtyPerStudent  PIC 9(3).
+
+       01 RequisitionDetailLine.
+           02 RQ-StockNumber    PIC 9(5).
+           02 FILLER            PIC X VALUE SPACE.
+           02 RQ-CourseCode     PIC X(5).
+           02 FILLER            PIC X VALUE SPACE.
+           02 RQ-SuggestedQty   PIC 9(6).
+
+       01 CHECKPOINT-EOF            PIC X VALUE 'N'.
+           88 END-OF-CHECKPOINT     VALUE 'Y'.
+       01 RESTART-LAST-COURSE-CODE  PIC X(5) VALUE ZEROS.
+       01 RESTART-ANSWER            PIC X    VALUE 'N'.
+           88 RESTART-FROM-CHECKPOINT VALUE 'Y' 'y'.
+
        PROCEDURE DIVISION.
        ProduceSummaryReport.
+           DISPLAY "Resume from last checkpoint? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT RESTART-ANSWER
+           IF RESTART-FROM-CHECKPOINT
+               PERFORM LOAD-SUMMARY-CHECKPOINT
+           END-IF
+
+           PERFORM LOAD-COURSE-TABLE
+           PERFORM SORT-ENTRANTS-FILE
+           PERFORM LOAD-PRIOR-YEAR-TABLE
+           PERFORM LOAD-SUPPLY-LINK-TABLE
+           PERFORM WRITE-SUMMARY-REPORT
+           PERFORM WRITE-COURSE-REQUISITIONS
+           STOP RUN.
+
+       SORT-ENTRANTS-FILE.
+           SORT SortWorkFile
+               ON ASCENDING KEY SW-CourseCode
+               INPUT PROCEDURE IS VALIDATE-ENTRANTS
+               GIVING SortedEntrantsFile.
+
+       VALIDATE-ENTRANTS.
+           MOVE 'N' TO ENTRANTS-EOF
            OPEN INPUT EntrantsFile
+           OPEN OUTPUT SuspenseFile
+           PERFORM READ-ENTRANT UNTIL NO-MORE-ENTRANTS
+           CLOSE EntrantsFile
+           CLOSE SuspenseFile.
+
+       READ-ENTRANT.
+           READ EntrantsFile
+               AT END
+                   SET NO-MORE-ENTRANTS TO TRUE
+               NOT AT END
+                   PERFORM VALIDATE-ENTRANT-RECORD
+                   IF ENTRANT-IS-VALID
+                       MOVE EF-StudentId TO SW-StudentId
+                       MOVE EF-CourseCode TO SW-CourseCode
+                       MOVE EF-Gender TO SW-Gender
+                       RELEASE SortWorkRec
+                   ELSE
+                       MOVE EF-StudentId TO SF-StudentId
+                       MOVE EF-CourseCode TO SF-CourseCode
+                       MOVE EF-Gender TO SF-Gender
+                       MOVE WS-ENTRANT-REASON TO SF-REASON-CODE
+                       WRITE SuspenseRecord
+                   END-IF
+           END-READ.
+
+       VALIDATE-ENTRANT-RECORD.
+           MOVE 'Y' TO WS-ENTRANT-VALID
+           MOVE SPACES TO WS-ENTRANT-REASON
+           IF EF-StudentId NOT NUMERIC
+               MOVE 'N' TO WS-ENTRANT-VALID
+               MOVE "INVALID-DATA" TO WS-ENTRANT-REASON
+           END-IF
+           IF EF-CourseCode = SPACES
+               MOVE 'N' TO WS-ENTRANT-VALID
+               MOVE "INVALID-DATA" TO WS-ENTRANT-REASON
+           END-IF
+           IF EF-Gender NOT = 'M' AND EF-Gender NOT = 'F'
+               MOVE 'N' TO WS-ENTRANT-VALID
+               MOVE "INVALID-DATA" TO WS-ENTRANT-REASON
+           END-IF
+           IF ENTRANT-IS-VALID
+               MOVE EF-CourseCode TO WS-LOOKUP-COURSE-CODE
+               PERFORM LOOKUP-COURSE
+               IF NOT COURSE-CODE-FOUND
+                   MOVE 'N' TO WS-ENTRANT-VALID
+                   MOVE "UNKNOWN-COURSE" TO WS-ENTRANT-REASON
+               END-IF
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           OPEN INPUT SortedEntrantsFile
            OPEN OUTPUT SummaryReports
            WRITE PrintLine FROM HeadingLine1 AFTER ADVANCING PAGE
            WRITE PrintLine FROM HeadingLine2 AFTER ADVANCING 2 LINES
-           READ EntrantsFile
-               AT END SET EndOfEntrantsFile TO TRUE
-           END-READ
+           IF RESTART-FROM-CHECKPOINT
+               PERFORM SKIP-TO-CHECKPOINT
+           ELSE
+               PERFORM READ-SORTED-ENTRANT
+           END-IF
            PERFORM UNTIL EndOfEntrantsFile
-               MOVE CourseCode TO PrnCourseCode
                MOVE CourseCode TO PrevCourseCode
                MOVE ZEROS TO CourseTotal
+               MOVE ZEROS TO CourseMaleTotal
+               MOVE ZEROS TO CourseFemaleTotal
                PERFORM UNTIL CourseCode NOT = PrevCourseCode
                    ADD 1 TO CourseTotal
                    ADD 1 TO FinalTotal
-                   READ EntrantsFile
-                       AT END SET EndOfEntrantsFile TO TRUE
-                   END-READ
+                   IF Gender = "M"
+                       ADD 1 TO CourseMaleTotal
+                       ADD 1 TO FinalMaleTotal
+                   END-IF
+                   IF Gender = "F"
+                       ADD 1 TO CourseFemaleTotal
+                       ADD 1 TO FinalFemaleTotal
+                   END-IF
+                   PERFORM READ-SORTED-ENTRANT
                END-PERFORM
-               MOVE CourseTotal TO PrnCourseTotal
-               WRITE PrintLine FROM CourseLine AFTER ADVANCING 1 LINE
+               IF COURSE-SUMMARY-COUNT < COURSE-SUMMARY-MAX
+                   ADD 1 TO COURSE-SUMMARY-COUNT
+                   MOVE PrevCourseCode TO CS-Code(COURSE-SUMMARY-COUNT)
+                   MOVE CourseTotal TO CS-Total(COURSE-SUMMARY-COUNT)
+                   MOVE CourseMaleTotal TO CS-Male(COURSE-SUMMARY-COUNT)
+                   MOVE CourseFemaleTotal
+                       TO CS-Female(COURSE-SUMMARY-COUNT)
+               END-IF
+               PERFORM WRITE-SUMMARY-CHECKPOINT
            END-PERFORM
+           PERFORM WRITE-COURSE-LINE
+               VARYING COURSE-SUMMARY-IDX FROM 1 BY 1
+               UNTIL COURSE-SUMMARY-IDX > COURSE-SUMMARY-COUNT
            MOVE FinalTotal TO PrnFinalTotal
+           MOVE FinalMaleTotal TO PrnFinalMale
+           MOVE FinalFemaleTotal TO PrnFinalFemale
            WRITE PrintLine FROM FinalTotalLine AFTER ADVANCING 2 LINES
-           CLOSE EntrantsFile
-           CLOSE SummaryReports
-           STOP RUN.
+           CLOSE SortedEntrantsFile
+           CLOSE SummaryReports.
+
+       WRITE-COURSE-LINE.
+           MOVE CS-Code(COURSE-SUMMARY-IDX) TO PrnCourseCode
+           MOVE CS-Total(COURSE-SUMMARY-IDX) TO PrnCourseTotal
+           MOVE CS-Male(COURSE-SUMMARY-IDX) TO PrnMaleTotal
+           MOVE CS-Female(COURSE-SUMMARY-IDX) TO PrnFemaleTotal
+           COMPUTE WS-PERCENT ROUNDED =
+               CS-Total(COURSE-SUMMARY-IDX) * 100 / FinalTotal
+           MOVE WS-PERCENT TO PrnPercent
+           PERFORM LOOKUP-PRIOR-YEAR
+           IF PRIOR-YEAR-FOUND
+               COMPUTE WS-VARIANCE =
+                   CS-Total(COURSE-SUMMARY-IDX) - WS-PRIOR-YEAR-TOTAL
+           ELSE
+               MOVE ZEROS TO WS-VARIANCE
+           END-IF
+           MOVE WS-VARIANCE TO PrnVariance
+           WRITE PrintLine FROM CourseLine AFTER ADVANCING 1 LINE.
+
+       LOAD-PRIOR-YEAR-TABLE.
+           MOVE ZERO TO PRIOR-YEAR-COUNT
+           MOVE 'N' TO PRIOR-YEAR-EOF
+           OPEN INPUT PriorYearTotals
+           PERFORM READ-PRIOR-YEAR-FILE UNTIL END-OF-PRIOR-YEAR
+           CLOSE PriorYearTotals.
+
+       READ-PRIOR-YEAR-FILE.
+           READ PriorYearTotals
+               AT END
+                   SET END-OF-PRIOR-YEAR TO TRUE
+               NOT AT END
+                   IF PRIOR-YEAR-COUNT < PRIOR-YEAR-MAX
+                       ADD 1 TO PRIOR-YEAR-COUNT
+                       MOVE PY-CourseCode
+                           TO PT-CourseCode(PRIOR-YEAR-COUNT)
+                       MOVE PY-Total
+                           TO PT-Total(PRIOR-YEAR-COUNT)
+                   END-IF
+           END-READ.
+
+       LOOKUP-PRIOR-YEAR.
+           MOVE 'N' TO WS-PRIOR-YEAR-FOUND
+           MOVE ZEROS TO WS-PRIOR-YEAR-TOTAL
+           PERFORM FIND-PRIOR-YEAR
+               VARYING PRIOR-YEAR-IDX FROM 1 BY 1
+               UNTIL PRIOR-YEAR-IDX > PRIOR-YEAR-COUNT.
+
+       FIND-PRIOR-YEAR.
+           IF PT-CourseCode(PRIOR-YEAR-IDX)
+               = CS-Code(COURSE-SUMMARY-IDX)
+               SET PRIOR-YEAR-FOUND TO TRUE
+               MOVE PT-Total(PRIOR-YEAR-IDX) TO WS-PRIOR-YEAR-TOTAL
+           END-IF.
+
+       LOAD-COURSE-TABLE.
+           MOVE ZERO TO COURSE-TABLE-COUNT
+           MOVE 'N' TO COURSE-EOF
+           OPEN INPUT CourseMaster
+           PERFORM READ-COURSE-MASTER-FILE UNTIL END-OF-COURSES
+           CLOSE CourseMaster.
+
+       READ-COURSE-MASTER-FILE.
+           READ CourseMaster
+               AT END
+                   SET END-OF-COURSES TO TRUE
+               NOT AT END
+                   IF COURSE-TABLE-COUNT < COURSE-TABLE-MAX
+                       ADD 1 TO COURSE-TABLE-COUNT
+                       MOVE CM-CourseCode
+                           TO CT-CourseCode(COURSE-TABLE-COUNT)
+                       MOVE CM-CourseName
+                           TO CT-CourseName(COURSE-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       LOOKUP-COURSE.
+           MOVE 'N' TO WS-COURSE-FOUND
+           PERFORM FIND-COURSE
+               VARYING COURSE-IDX FROM 1 BY 1
+               UNTIL COURSE-IDX > COURSE-TABLE-COUNT.
+
+       FIND-COURSE.
+           IF CT-CourseCode(COURSE-IDX) = WS-LOOKUP-COURSE-CODE
+               SET COURSE-CODE-FOUND TO TRUE
+           END-IF.
+
+       LOAD-SUPPLY-LINK-TABLE.
+           MOVE ZERO TO SUPPLY-TABLE-COUNT
+           MOVE 'N' TO SUPPLY-EOF
+           OPEN INPUT CourseSupplyLink
+           PERFORM READ-SUPPLY-LINK-FILE UNTIL END-OF-SUPPLY-LINKS
+           CLOSE CourseSupplyLink.
+
+       READ-SUPPLY-LINK-FILE.
+           READ CourseSupplyLink
+               AT END
+                   SET END-OF-SUPPLY-LINKS TO TRUE
+               NOT AT END
+                   IF SUPPLY-TABLE-COUNT < SUPPLY-TABLE-MAX
+                       ADD 1 TO SUPPLY-TABLE-COUNT
+                       MOVE CSL-CourseCode
+                           TO SL-CourseCode(SUPPLY-TABLE-COUNT)
+                       MOVE CSL-StockNumber
+                           TO SL-StockNumber(SUPPLY-TABLE-COUNT)
+                       MOVE CSL-QtyPerStudent
+                           TO SL-QtyPerStudent(SUPPLY-TABLE-COUNT)
+                   END-IF
+           END-READ.
+
+       WRITE-COURSE-REQUISITIONS.
+           OPEN OUTPUT CourseRequisitions
+           PERFORM WRITE-ONE-REQUISITION
+               VARYING COURSE-SUMMARY-IDX FROM 1 BY 1
+               UNTIL COURSE-SUMMARY-IDX > COURSE-SUMMARY-COUNT
+           CLOSE CourseRequisitions.
+
+       WRITE-ONE-REQUISITION.
+           PERFORM LOOKUP-SUPPLY-LINK
+           IF SUPPLY-LINK-FOUND
+               COMPUTE WS-SUGGESTED-QTY =
+                   CS-Total(COURSE-SUMMARY-IDX) * WS-QTY-PER-STUDENT
+               MOVE WS-STOCK-NUMBER TO RQ-StockNumber
+               MOVE CS-Code(COURSE-SUMMARY-IDX) TO RQ-CourseCode
+               MOVE WS-SUGGESTED-QTY TO RQ-SuggestedQty
+               WRITE CourseRequisitionLine FROM RequisitionDetailLine
+           END-IF.
+
+       LOOKUP-SUPPLY-LINK.
+           MOVE 'N' TO WS-SUPPLY-FOUND
+           MOVE ZEROS TO WS-STOCK-NUMBER
+           MOVE ZEROS TO WS-QTY-PER-STUDENT
+           PERFORM FIND-SUPPLY-LINK
+               VARYING SUPPLY-IDX FROM 1 BY 1
+               UNTIL SUPPLY-IDX > SUPPLY-TABLE-COUNT.
+
+       FIND-SUPPLY-LINK.
+           IF SL-CourseCode(SUPPLY-IDX) = CS-Code(COURSE-SUMMARY-IDX)
+               SET SUPPLY-LINK-FOUND TO TRUE
+               MOVE SL-StockNumber(SUPPLY-IDX) TO WS-STOCK-NUMBER
+               MOVE SL-QtyPerStudent(SUPPLY-IDX) TO WS-QTY-PER-STUDENT
+           END-IF.
+
+       LOAD-SUMMARY-CHECKPOINT.
+           MOVE ZERO TO COURSE-SUMMARY-COUNT
+           MOVE 'N' TO CHECKPOINT-EOF
+           OPEN INPUT SummaryCheckpoint
+           PERFORM READ-CHECKPOINT-RECORD UNTIL END-OF-CHECKPOINT
+           CLOSE SummaryCheckpoint.
+
+       READ-CHECKPOINT-RECORD.
+           READ SummaryCheckpoint
+               AT END
+                   SET END-OF-CHECKPOINT TO TRUE
+               NOT AT END
+                   IF CK-REC-TYPE = 'H'
+                       MOVE CK-COURSE-CODE TO RESTART-LAST-COURSE-CODE
+                       MOVE CK-FINAL-TOTAL TO FinalTotal
+                       MOVE CK-FINAL-MALE TO FinalMaleTotal
+                       MOVE CK-FINAL-FEMALE TO FinalFemaleTotal
+                   ELSE
+                       IF COURSE-SUMMARY-COUNT < COURSE-SUMMARY-MAX
+                           ADD 1 TO COURSE-SUMMARY-COUNT
+                           MOVE CK-COURSE-CODE
+                               TO CS-Code(COURSE-SUMMARY-COUNT)
+                           MOVE CK-COURSE-TOTAL
+                               TO CS-Total(COURSE-SUMMARY-COUNT)
+                           MOVE CK-COURSE-MALE
+                               TO CS-Male(COURSE-SUMMARY-COUNT)
+                           MOVE CK-COURSE-FEMALE
+                               TO CS-Female(COURSE-SUMMARY-COUNT)
+                       END-IF
+                   END-IF
+           END-READ.
+
+       WRITE-SUMMARY-CHECKPOINT.
+           OPEN OUTPUT SummaryCheckpoint
+           MOVE 'H' TO CK-REC-TYPE
+           MOVE PrevCourseCode TO CK-COURSE-CODE
+           MOVE ZEROS TO CK-COURSE-TOTAL CK-COURSE-MALE CK-COURSE-FEMALE
+           MOVE FinalTotal TO CK-FINAL-TOTAL
+           MOVE FinalMaleTotal TO CK-FINAL-MALE
+           MOVE FinalFemaleTotal TO CK-FINAL-FEMALE
+           WRITE SummaryCheckpointRec
+           PERFORM WRITE-CHECKPOINT-DETAIL
+               VARYING COURSE-SUMMARY-IDX FROM 1 BY 1
+               UNTIL COURSE-SUMMARY-IDX > COURSE-SUMMARY-COUNT
+           CLOSE SummaryCheckpoint.
+
+       WRITE-CHECKPOINT-DETAIL.
+           MOVE 'D' TO CK-REC-TYPE
+           MOVE CS-Code(COURSE-SUMMARY-IDX) TO CK-COURSE-CODE
+           MOVE CS-Total(COURSE-SUMMARY-IDX) TO CK-COURSE-TOTAL
+           MOVE CS-Male(COURSE-SUMMARY-IDX) TO CK-COURSE-MALE
+           MOVE CS-Female(COURSE-SUMMARY-IDX) TO CK-COURSE-FEMALE
+           MOVE ZEROS TO CK-FINAL-TOTAL CK-FINAL-MALE CK-FINAL-FEMALE
+           WRITE SummaryCheckpointRec.
+
+       READ-SORTED-ENTRANT.
+           READ SortedEntrantsFile
+               AT END SET EndOfEntrantsFile TO TRUE
+           END-READ.
+
+       SKIP-TO-CHECKPOINT.
+           PERFORM READ-SORTED-ENTRANT
+           PERFORM UNTIL EndOfEntrantsFile
+                   OR CourseCode > RESTART-LAST-COURSE-CODE
+               PERFORM READ-SORTED-ENTRANT
+           END-PERFORM.
